@@ -14,6 +14,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROR-REPORT ASSIGN TO "data/matching/ERROR.LST"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-REPORT ASSIGN TO "data/matching/CONTROL.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-REPORT ASSIGN TO "data/matching/AUDIT.LST"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,16 +40,101 @@
        FD ERROR-REPORT.
        01 ERROR-REC PIC X(80).
 
+       FD CONTROL-REPORT.
+      * Wide enough for WRITE-CONTROL-TOTALS' first line, the longest
+      * one written here (135 bytes with all eight counters at full
+      * PIC 9(7) width), with room to spare.
+       01 CONTROL-REC PIC X(150).
+
+      * Before/after trail for every master record a transaction
+      * actually changes -- not written for records that just pass
+      * through untouched.
+       FD AUDIT-REPORT.
+       01 AUDIT-REC.
+          05 AU-KEY PIC 9(5).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 AU-ACTION PIC X(1).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 AU-BEFORE-DATA PIC X(20).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 AU-AFTER-DATA PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF-FLAGS.
           05 WS-MASTER-EOF PIC X(1) VALUE 'N'.
           05 WS-TRAN-EOF PIC X(1) VALUE 'N'.
 
+      * Control totals for the balancing report -- WS-NEW-MASTER-COUNT
+      * should always equal WS-MASTER-READ-COUNT + WS-ADD-COUNT -
+      * WS-DROPPED-COUNT once the run is done.
+       01 WS-CONTROL-COUNTS.
+          05 WS-MASTER-READ-COUNT  PIC 9(7) VALUE 0.
+          05 WS-TRAN-READ-COUNT    PIC 9(7) VALUE 0.
+          05 WS-ADD-COUNT          PIC 9(7) VALUE 0.
+          05 WS-UPDATE-COUNT       PIC 9(7) VALUE 0.
+          05 WS-DELETE-TRAN-COUNT  PIC 9(7) VALUE 0.
+          05 WS-DROPPED-COUNT      PIC 9(7) VALUE 0.
+          05 WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+          05 WS-NEW-MASTER-COUNT   PIC 9(7) VALUE 0.
+          05 WS-SKIPPED-COUNT      PIC 9(7) VALUE 0.
+
+      * An externally-supplied record of how many master and
+      * transaction records this run should find, so a short or
+      * duplicated feed is caught rather than just silently matched --
+      * read through the shared PARM_READER subprogram (request 042)
+      * instead of its own FD.
+       01 WS-PARM-DSN PIC X(80)
+               VALUE "data/matching/CONTROL_COUNTS.DAT".
+       01 WS-PARM-LINE PIC X(80).
+       01 CONTROL-COUNTS-REC REDEFINES WS-PARM-LINE.
+          05 CC-EXPECTED-MASTER-COUNT PIC 9(7).
+          05 CC-EXPECTED-TRAN-COUNT   PIC 9(7).
+          05 FILLER                  PIC X(66).
+       01 WS-PARM-FOUND PIC X(1).
+       01 WS-EXPECTED-COUNTS.
+          05 WS-EXPECTED-MASTER-COUNT PIC 9(7) VALUE 0.
+          05 WS-EXPECTED-TRAN-COUNT   PIC 9(7) VALUE 0.
+
+      * The match/merge logic above depends on both inputs arriving in
+      * ascending key order -- these catch a file that was never
+      * sorted (or sorted on the wrong key) before it breaks the merge
+      * in less obvious ways.
+       01 WS-PREV-MASTER-KEY       PIC 9(5) VALUE 0.
+       01 WS-PREV-TRAN-KEY         PIC 9(5) VALUE 0.
+       01 WS-SEQ-ERROR-COUNT       PIC 9(7) VALUE 0.
+       01 WS-ERROR-THRESHOLD       PIC 9(7) VALUE 10.
+
+      * Set when either input is found out of ascending key sequence --
+      * the merge logic above cannot be trusted past that point, so
+      * MAIN-PROCEDURE aborts the run rather than continuing to match
+      * against a feed that can no longer be relied on.
+       01 WS-SEQ-ABORT-FLAG        PIC X(1) VALUE 'N'.
+           88 SEQUENCE-CHECK-FAILED VALUE 'Y'.
+
+      * Set when either WRITE-CONTROL-TOTALS' own balance check or
+      * CHECK-RECORD-COUNTS' expected-vs-actual comparison finds the
+      * run out of balance, so SET-CONDITION-CODE can report that back
+      * through RETURN-CODE instead of only to the control report.
+       01 WS-BALANCE-FAILED-FLAG   PIC X(1) VALUE 'N'.
+           88 BALANCE-CHECK-FAILED VALUE 'Y'.
+
+      * Holds the master record currently being built up by zero or
+      * more transactions for its key before it is finally written,
+      * so a run can carry more than one transaction against the same
+      * master key (an update followed by another update, or an
+      * update followed by a delete, etc).
+       01 WS-MASTER-WORK.
+          05 WK-KEY PIC 9(5).
+          05 WK-DATA PIC X(20).
+       01 WS-DELETE-FLAG PIC X(1) VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT MASTER-IN, TRAN-IN
-                OUTPUT NEW-MASTER-OUT, ERROR-REPORT.
+                OUTPUT NEW-MASTER-OUT, ERROR-REPORT, CONTROL-REPORT,
+                       AUDIT-REPORT.
 
+           PERFORM READ-EXPECTED-COUNTS.
            PERFORM READ-MASTER.
            PERFORM READ-TRAN.
 
@@ -59,7 +148,6 @@
                     PERFORM READ-TRAN
                  WHEN M-KEY = T-KEY
                     PERFORM PROCESS-MATCH
-                    PERFORM READ-MASTER
                     PERFORM READ-TRAN
                  WHEN WS-MASTER-EOF = 'N'
                     PERFORM WRITE-NEW-MASTER
@@ -70,49 +158,245 @@
               END-EVALUATE
            END-PERFORM.
 
-           CLOSE MASTER-IN, TRAN-IN, NEW-MASTER-OUT, ERROR-REPORT.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM SET-CONDITION-CODE.
+
+       END-PROGRAM.
+           CLOSE MASTER-IN, TRAN-IN, NEW-MASTER-OUT, ERROR-REPORT,
+                 CONTROL-REPORT, AUDIT-REPORT.
            STOP RUN.
 
+      * RETURN-CODE follows this codebase's batch condition-code
+      * convention (see IMPLEMENTATION_STATUS.md request 045): 0
+      * clean, 4 errors present but within tolerance, 8 the combined
+      * sequence-error and rejected-transaction count exceeded
+      * WS-ERROR-THRESHOLD, or the run was aborted outright on a
+      * sequence violation, or the balancing checks found the run out
+      * of balance -- any of which means the output should be reviewed
+      * before it is trusted downstream.
+       SET-CONDITION-CODE.
+           IF BALANCE-CHECK-FAILED
+               DISPLAY "ALERT: RECORD COUNTS OUT OF BALANCE."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF (WS-SEQ-ERROR-COUNT + WS-REJECT-COUNT)
+                       > WS-ERROR-THRESHOLD
+                   DISPLAY "ALERT: ERROR COUNT EXCEEDS THRESHOLD OF "
+                           WS-ERROR-THRESHOLD
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF (WS-SEQ-ERROR-COUNT + WS-REJECT-COUNT) > 0
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Same missing-file default as ARCHIVE_HIST's cutoff-date read --
+      * if there is no control-counts file this run simply skips the
+      * record-count balancing check.
+       READ-EXPECTED-COUNTS.
+           MOVE 0 TO WS-EXPECTED-MASTER-COUNT.
+           MOVE 0 TO WS-EXPECTED-TRAN-COUNT.
+           CALL "PARM_READER" USING WS-PARM-DSN WS-PARM-LINE
+                   WS-PARM-FOUND.
+           IF WS-PARM-FOUND = 'Y'
+               MOVE CC-EXPECTED-MASTER-COUNT TO
+                       WS-EXPECTED-MASTER-COUNT
+               MOVE CC-EXPECTED-TRAN-COUNT TO
+                       WS-EXPECTED-TRAN-COUNT
+           END-IF.
+
        READ-MASTER.
            READ MASTER-IN
               AT END MOVE 'Y' TO WS-MASTER-EOF
                      MOVE HIGH-VALUE TO M-KEY
+              NOT AT END
+                     ADD 1 TO WS-MASTER-READ-COUNT
+                     IF M-KEY < WS-PREV-MASTER-KEY
+                        STRING "ERROR:Master key " M-KEY
+                               " out of sequence after "
+                               WS-PREV-MASTER-KEY
+                            INTO ERROR-REC
+                        WRITE ERROR-REC
+                        ADD 1 TO WS-SEQ-ERROR-COUNT
+                        SET SEQUENCE-CHECK-FAILED TO TRUE
+                        DISPLAY "MATCH01: ABORTING -- MASTER-IN IS NOT "
+                                "IN ASCENDING KEY SEQUENCE AT KEY "
+                                M-KEY
+                        MOVE 8 TO RETURN-CODE
+                        GO TO END-PROGRAM
+                     END-IF
+                     MOVE M-KEY TO WS-PREV-MASTER-KEY
+                     MOVE M-KEY TO WK-KEY
+                     MOVE M-DATA TO WK-DATA
+                     MOVE 'N' TO WS-DELETE-FLAG
            END-READ.
 
        READ-TRAN.
            READ TRAN-IN
               AT END MOVE 'Y' TO WS-TRAN-EOF
                      MOVE HIGH-VALUE TO T-KEY
+              NOT AT END
+                     ADD 1 TO WS-TRAN-READ-COUNT
+                     IF T-KEY < WS-PREV-TRAN-KEY
+                        STRING "ERROR:Tran key " T-KEY
+                               " out of sequence after "
+                               WS-PREV-TRAN-KEY
+                            INTO ERROR-REC
+                        WRITE ERROR-REC
+                        ADD 1 TO WS-SEQ-ERROR-COUNT
+                        SET SEQUENCE-CHECK-FAILED TO TRUE
+                        DISPLAY "MATCH01: ABORTING -- TRAN-IN IS NOT "
+                                "IN ASCENDING KEY SEQUENCE AT KEY "
+                                T-KEY
+                        MOVE 8 TO RETURN-CODE
+                        GO TO END-PROGRAM
+                     END-IF
+                     MOVE T-KEY TO WS-PREV-TRAN-KEY
            END-READ.
 
+      * Flushes the accumulated work record for the master key that is
+      * about to fall behind -- skipped entirely if any transaction
+      * for this key deleted it.
        WRITE-NEW-MASTER.
-           MOVE M-KEY TO NM-KEY.
-           MOVE M-DATA TO NM-DATA.
-           WRITE NEW-MASTER-REC.
+           IF WS-DELETE-FLAG NOT = 'Y'
+              MOVE WK-KEY TO NM-KEY
+              MOVE WK-DATA TO NM-DATA
+              WRITE NEW-MASTER-REC
+              ADD 1 TO WS-NEW-MASTER-COUNT
+           ELSE
+              ADD 1 TO WS-DROPPED-COUNT
+           END-IF.
 
+      * 'C' is change-only-if-exists: unlike 'U', a 'C' transaction
+      * against a key with no master record is not an error, it is
+      * simply dropped -- a feed can send blanket changes without
+      * having to know in advance which keys are actually on file.
        PROCESS-NEW-RECORD.
            IF T-MODE = 'A'
               MOVE T-KEY TO NM-KEY
               MOVE T-DATA TO NM-DATA
               WRITE NEW-MASTER-REC
+              ADD 1 TO WS-ADD-COUNT
+              ADD 1 TO WS-NEW-MASTER-COUNT
+           ELSE IF T-MODE = 'C'
+              ADD 1 TO WS-SKIPPED-COUNT
            ELSE
               STRING "ERROR:Tran key " T-KEY " not found"
                  INTO ERROR-REC
               WRITE ERROR-REC
+              ADD 1 TO WS-REJECT-COUNT
            END-IF.
 
+      * Applies one transaction to the in-progress work record for the
+      * current master key -- WRITE-NEW-MASTER flushes the net result
+      * once the last transaction for this key has been applied.
        PROCESS-MATCH.
            EVALUATE T-MODE
               WHEN 'U'
-                 MOVE T-KEY TO NM-KEY
-                 MOVE T-DATA TO NM-DATA
-                 WRITE NEW-MASTER-REC
+              WHEN 'C'
+                 MOVE WK-KEY TO AU-KEY
+                 MOVE 'U' TO AU-ACTION
+                 MOVE WK-DATA TO AU-BEFORE-DATA
+                 MOVE T-DATA TO WK-DATA
+                 MOVE T-DATA TO AU-AFTER-DATA
+                 MOVE 'N' TO WS-DELETE-FLAG
+                 WRITE AUDIT-REC
+                 ADD 1 TO WS-UPDATE-COUNT
               WHEN 'D'
-                 CONTINUE
+                 MOVE WK-KEY TO AU-KEY
+                 MOVE 'D' TO AU-ACTION
+                 MOVE WK-DATA TO AU-BEFORE-DATA
+                 MOVE SPACES TO AU-AFTER-DATA
+                 MOVE 'Y' TO WS-DELETE-FLAG
+                 WRITE AUDIT-REC
+                 ADD 1 TO WS-DELETE-TRAN-COUNT
               WHEN OTHER
                  STRING "ERROR:Invalid mode " T-MODE " for key " T-KEY
                     INTO ERROR-REC
                  WRITE ERROR-REC
+                 ADD 1 TO WS-REJECT-COUNT
            END-EVALUATE.
 
+      * Balancing report: new-master count should tie exactly to
+      * master records read plus adds minus drops, the same way
+      * SALES-PROC's control totals tie read/history/error counts.
+       WRITE-CONTROL-TOTALS.
+           STRING "MASTER READ:" WS-MASTER-READ-COUNT
+                  " TRAN READ:" WS-TRAN-READ-COUNT
+                  " ADDED:" WS-ADD-COUNT
+                  " UPDATED:" WS-UPDATE-COUNT
+                  " DELETED:" WS-DELETE-TRAN-COUNT
+                  " REJECTED:" WS-REJECT-COUNT
+                  " SEQ-ERRORS:" WS-SEQ-ERROR-COUNT
+                  " SKIPPED:" WS-SKIPPED-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "NEW MASTER WRITTEN:" WS-NEW-MASTER-COUNT
+                  " DROPPED:" WS-DROPPED-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           IF WS-NEW-MASTER-COUNT = WS-MASTER-READ-COUNT +
+                   WS-ADD-COUNT - WS-DROPPED-COUNT
+              STRING "BALANCED" DELIMITED BY SIZE INTO CONTROL-REC
+           ELSE
+              STRING "OUT OF BALANCE" DELIMITED BY SIZE INTO CONTROL-REC
+              SET BALANCE-CHECK-FAILED TO TRUE
+           END-IF.
+           WRITE CONTROL-REC.
+
+           PERFORM CHECK-RECORD-COUNTS.
+
+           DISPLAY "MATCH01 CONTROL TOTALS -- MASTER READ: "
+                   WS-MASTER-READ-COUNT " TRAN READ: "
+                   WS-TRAN-READ-COUNT " NEW MASTER: "
+                   WS-NEW-MASTER-COUNT " DROPPED: " WS-DROPPED-COUNT
+                   " REJECTED: " WS-REJECT-COUNT
+                   " SEQUENCE ERRORS: " WS-SEQ-ERROR-COUNT.
+
+      * Checks actual input record counts against the counts the
+      * sending system claimed in CONTROL_COUNTS.DAT -- skipped
+      * entirely when no expected count was supplied.
+       CHECK-RECORD-COUNTS.
+           MOVE SPACES TO CONTROL-REC.
+           IF WS-EXPECTED-MASTER-COUNT = 0
+                   AND WS-EXPECTED-TRAN-COUNT = 0
+               STRING "RECORD-COUNT CHECK: NO CONTROL COUNTS SUPPLIED"
+                   DELIMITED BY SIZE INTO CONTROL-REC
+               WRITE CONTROL-REC
+               GO TO END-CHECK-RECORD-COUNTS
+           END-IF.
+
+           IF WS-EXPECTED-MASTER-COUNT NOT = WS-MASTER-READ-COUNT
+               STRING "RECORD-COUNT CHECK: MASTER EXPECTED "
+                      WS-EXPECTED-MASTER-COUNT " ACTUAL "
+                      WS-MASTER-READ-COUNT " OUT OF BALANCE"
+                   DELIMITED BY SIZE INTO CONTROL-REC
+               SET BALANCE-CHECK-FAILED TO TRUE
+           ELSE
+               STRING "RECORD-COUNT CHECK: MASTER COUNT BALANCED"
+                   DELIMITED BY SIZE INTO CONTROL-REC
+           END-IF.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           IF WS-EXPECTED-TRAN-COUNT NOT = WS-TRAN-READ-COUNT
+               STRING "RECORD-COUNT CHECK: TRAN EXPECTED "
+                      WS-EXPECTED-TRAN-COUNT " ACTUAL "
+                      WS-TRAN-READ-COUNT " OUT OF BALANCE"
+                   DELIMITED BY SIZE INTO CONTROL-REC
+               SET BALANCE-CHECK-FAILED TO TRUE
+           ELSE
+               STRING "RECORD-COUNT CHECK: TRAN COUNT BALANCED"
+                   DELIMITED BY SIZE INTO CONTROL-REC
+           END-IF.
+           WRITE CONTROL-REC.
+
+       END-CHECK-RECORD-COUNTS.
+           CONTINUE.
+
        END PROGRAM MATCH01.

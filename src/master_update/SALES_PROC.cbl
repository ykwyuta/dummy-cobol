@@ -18,17 +18,72 @@
            SELECT ERROR-FILE ASSIGN TO DSN-ERROR
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-ERROR.
+           SELECT SUSPENSE-FILE ASSIGN TO DSN-SUSPENSE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUSPENSE.
            SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS IM-ITEM-CODE
                FILE STATUS IS FS-ITEM.
+           SELECT CONTROL-FILE ASSIGN TO DSN-CONTROL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DSN-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  SALES-FILE.
            COPY "SALESREC.CPY".
+      * A trailer record, identified by STR-MARKER = "9999" in the
+      * same bytes as SD-STORE-CODE, carries the sending system's own
+      * count and hash total so this run can check it received the
+      * whole file before posting anything from it.
+       01  SALES-TRAILER-RECORD.
+           05  STR-MARKER           PIC X(4).
+           05  STR-RECORD-COUNT     PIC 9(7).
+           05  STR-HASH-TOTAL       PIC 9(9)V99.
+
+       FD  HISTORY-FILE.
+           COPY "HISTORYREC.CPY".
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+           05  ER-SEQ-NO            PIC 9(5).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  ER-CATEGORY          PIC X(10).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  ER-ORIGINAL-RECORD   PIC X(21).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  ER-MESSAGE           PIC X(40).
+
+      * Holds sales that could not be applied to inventory so they
+      * can be corrected and resubmitted on a later run, separate
+      * from the ERROR-FILE log that just reports what happened.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUS-STORE-CODE       PIC X(4).
+           05  SUS-ITEM-CODE        PIC X(8).
+           05  SUS-QTY              PIC S9(7)V99 SIGN IS LEADING
+                                     SEPARATE.
+           05  SUS-TRAN-TYPE        PIC X.
+           05  SUS-REASON           PIC X(2).
+
+       FD  ITEM-MASTER-FILE.
            COPY "ITEMREC.CPY".
 
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT    PIC 9(7).
+           05  CKPT-ITEM-CODE       PIC X(8).
+           05  CKPT-HASH-TOTAL      PIC S9(9)V99 SIGN IS LEADING
+                                     SEPARATE.
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-SALES-EOF-FLAG    PIC X VALUE 'N'.
@@ -40,7 +95,10 @@
            05  FS-SALES             PIC X(2).
            05  FS-HISTORY           PIC X(2).
            05  FS-ERROR             PIC X(2).
+           05  FS-SUSPENSE          PIC X(2).
            05  FS-ITEM              PIC X(2).
+           05  FS-CONTROL           PIC X(2).
+           05  FS-CHECKPOINT        PIC X(2).
        01  DSN-FIELDS.
            05 DSN-SALES         PIC X(34)
               VALUE "data/master_update/DAILY_SALES.DAT".
@@ -48,30 +106,270 @@
               VALUE "data/master_update/SALES_HISTORY.DAT".
            05 DSN-ERROR         PIC X(35)
               VALUE "data/master_update/ERROR_SALES.LST".
+           05 DSN-SUSPENSE      PIC X(37)
+              VALUE "data/master_update/SUSPENSE_SALES.DAT".
            05 DSN-ITEM          PIC X(35)
               VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-CONTROL       PIC X(37)
+              VALUE "data/master_update/SALES_CONTROL.LST".
+           05 DSN-CHECKPOINT    PIC X(40)
+              VALUE "data/master_update/SALES_CHECKPOINT.DAT".
+
+       01  WS-UPDATE-STATUS         PIC X(2).
+       01  WS-UNIT-PRICE            PIC 9(7)V99.
+      * Returned by INV_UPDATE alongside WS-UNIT-PRICE so history can
+      * report a tax-inclusive sales value (request 047).
+       01  WS-TAX-RATE              PIC 9(2)V99.
+       01  WS-RUN-DATE               PIC 9(8).
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-HISTORY-COUNT     PIC 9(7) VALUE 0.
+           05  WS-ERROR-COUNT       PIC 9(7) VALUE 0.
+           05  WS-SUSPENSE-COUNT    PIC 9(7) VALUE 0.
+
+       01  WS-ERROR-THRESHOLD       PIC 9(7) VALUE 10.
+
+       01  WS-ERROR-CATEGORY        PIC X(10).
+       01  WS-ERROR-CATEGORY-COUNTS.
+           05  WS-VALIDATION-ERR-COUNT  PIC 9(7) VALUE 0.
+           05  WS-INVENTORY-ERR-COUNT   PIC 9(7) VALUE 0.
+           05  WS-NET-ERR-COUNT         PIC 9(7) VALUE 0.
+
+       01  WS-HASH-TOTAL            PIC S9(9)V99 VALUE 0.
+       01  WS-TRAILER-SEEN-FLAG     PIC X VALUE 'N'.
+           88  TRAILER-WAS-SEEN     VALUE 'Y'.
+       01  WS-TRAILER-FAILED-FLAG   PIC X VALUE 'N'.
+           88  TRAILER-CHECK-FAILED VALUE 'Y'.
+
+       01  WS-RESTART-COUNT         PIC 9(7) VALUE 0.
+       01  WS-RESTART-HASH-TOTAL    PIC S9(9)V99 VALUE 0.
+       01  WS-SKIP-COUNT            PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 50.
+       01  WS-SINCE-CHECKPOINT      PIC 9(5) VALUE 0.
+
+      * Net quantity per item, accumulated across the whole run so
+      * INV_UPDATE is called once per item instead of once per sale.
+       01  WS-ITEM-TOTALS-TABLE.
+           05  WS-ITEM-TOTAL-COUNT  PIC 9(4) VALUE 0.
+           05  WS-ITEM-TOTALS OCCURS 500 TIMES
+                   INDEXED BY WS-IT-IDX.
+               10  WS-IT-ITEM-CODE  PIC X(8).
+               10  WS-IT-NET-QTY    PIC S9(7)V99.
+
+       01  WS-SEARCH-IDX            PIC 9(4).
+       01  WS-FOUND-FLAG            PIC X VALUE 'N'.
+           88  ITEM-FOUND           VALUE 'Y'.
+       01  WS-PASS-QTY              PIC S9(5)V99
+                                     SIGN IS LEADING SEPARATE.
+       01  WS-APPLY-TRAN-TYPE       PIC X.
+
+       01  CONTROL-TOTALS-LINE.
+           05 FILLER             PIC X(20) VALUE "RECORDS READ:       ".
+           05 RPT-READ-COUNT     PIC ZZZZZZ9.
+           05 FILLER             PIC X(20) VALUE "  WRITTEN TO HIST:  ".
+           05 RPT-HISTORY-COUNT  PIC ZZZZZZ9.
+           05 FILLER             PIC X(20) VALUE "  WRITTEN TO ERROR: ".
+           05 RPT-ERROR-COUNT    PIC ZZZZZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           CALL "GEN_BACKUP".
+           PERFORM READ-CHECKPOINT.
            OPEN INPUT SALES-FILE.
-           OPEN OUTPUT HISTORY-FILE ERROR-FILE.
+           PERFORM OPEN-HISTORY-FILE.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               DISPLAY "SALES-PROC RESTARTING AFTER RECORD "
+                       WS-RESTART-COUNT
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+           OPEN OUTPUT CONTROL-FILE.
+
+           IF WS-RESTART-COUNT > 0
+               PERFORM WITH TEST AFTER VARYING WS-SKIP-COUNT
+                       FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                   READ SALES-FILE
+                       AT END
+                           SET IS-SALES-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+      * The records just skipped over were already counted and hashed
+      * on the run that set this checkpoint -- carry those totals
+      * forward so CHECK-SALES-TRAILER compares against the whole
+      * file's counts, not just what this restarted run itself reads.
+               MOVE WS-RESTART-COUNT TO WS-READ-COUNT
+               MOVE WS-RESTART-HASH-TOTAL TO WS-HASH-TOTAL
+           END-IF.
 
            PERFORM UNTIL IS-SALES-EOF
                READ SALES-FILE
                    AT END
                        SET IS-SALES-EOF TO TRUE
                    NOT AT END
-                       PERFORM VALIDATE-AND-PROCESS
+                       IF STR-MARKER = "9999"
+                           PERFORM CHECK-SALES-TRAILER
+                           SET IS-SALES-EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-READ-COUNT
+                           ADD SD-QTY TO WS-HASH-TOTAL
+                           PERFORM VALIDATE-AND-PROCESS
+                           PERFORM MAYBE-WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
 
-           CLOSE SALES-FILE HISTORY-FILE ERROR-FILE.
+           IF TRAILER-CHECK-FAILED
+               DISPLAY "SALES-PROC: ABORTING NET INVENTORY POST -- "
+                       "TRAILER CHECK FAILED."
+           ELSE
+               PERFORM APPLY-ITEM-TOTALS
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM WRITE-ERROR-TOTALS.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM SET-CONDITION-CODE.
+           CLOSE SALES-FILE HISTORY-FILE ERROR-FILE SUSPENSE-FILE
+                 CONTROL-FILE.
            STOP RUN.
 
+      * SALES_HISTORY.DAT now accumulates across daily runs rather
+      * than being truncated each time (request 046) -- EXTEND is
+      * tried first so today's history is appended after every prior
+      * day's, falling back to a fresh OUTPUT open the same way
+      * GEN_BACKUP tolerates a master file that does not exist yet,
+      * for the very first run before the file has been created.
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE.
+           IF FS-HISTORY NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-COUNT
+                       MOVE 0 TO WS-RESTART-HASH-TOTAL
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                       MOVE CKPT-HASH-TOTAL TO WS-RESTART-HASH-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+               MOVE 0 TO WS-RESTART-HASH-TOTAL
+           END-IF.
+
+       MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+      * WS-READ-COUNT and WS-HASH-TOTAL are seeded from the checkpoint
+      * on restart (see the skip-ahead block in MAIN-PROCEDURE), so
+      * they already carry the whole file's running totals and can be
+      * saved as-is rather than added to WS-RESTART-COUNT again.
+           MOVE WS-READ-COUNT TO CKPT-RECORD-COUNT.
+           MOVE SD-ITEM-CODE TO CKPT-ITEM-CODE.
+           MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-RECORD-COUNT.
+           MOVE SPACES TO CKPT-ITEM-CODE.
+           MOVE 0 TO CKPT-HASH-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-READ-COUNT TO RPT-READ-COUNT.
+           MOVE WS-HISTORY-COUNT TO RPT-HISTORY-COUNT.
+           MOVE WS-ERROR-COUNT TO RPT-ERROR-COUNT.
+           WRITE CONTROL-RECORD FROM CONTROL-TOTALS-LINE.
+           DISPLAY "SALES-PROC CONTROL TOTALS -- READ: " WS-READ-COUNT
+                   " HISTORY: " WS-HISTORY-COUNT
+                   " ERROR: " WS-ERROR-COUNT.
+
+       WRITE-ERROR-TOTALS.
+           MOVE 0 TO ER-SEQ-NO.
+           MOVE "TOTAL" TO ER-CATEGORY.
+           MOVE SPACES TO ER-ORIGINAL-RECORD.
+           STRING "VAL:" WS-VALIDATION-ERR-COUNT
+                  " INV:" WS-INVENTORY-ERR-COUNT
+                  " NET:" WS-NET-ERR-COUNT
+               DELIMITED BY SIZE INTO ER-MESSAGE.
+           WRITE ERROR-RECORD.
+           DISPLAY "SALES-PROC ERROR TOTALS -- VALIDATION: "
+                   WS-VALIDATION-ERR-COUNT
+                   " INVENTORY: " WS-INVENTORY-ERR-COUNT
+                   " NET-UPDATE: " WS-NET-ERR-COUNT
+                   " SUSPENDED: " WS-SUSPENSE-COUNT.
+
+      * RETURN-CODE follows this codebase's batch condition-code
+      * convention (see IMPLEMENTATION_STATUS.md request 045): 0
+      * clean, 4 errors present but within tolerance, 8 the error
+      * count exceeded WS-ERROR-THRESHOLD and the run should be
+      * reviewed before today's history/inventory updates are
+      * trusted.
+       SET-CONDITION-CODE.
+           IF TRAILER-CHECK-FAILED
+               DISPLAY "ALERT: TRAILER CHECK FAILED, INVENTORY NOT "
+                       "POSTED."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+                   DISPLAY "ALERT: ERROR COUNT EXCEEDS THRESHOLD OF "
+                           WS-ERROR-THRESHOLD
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-ERROR-COUNT > 0
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Balances the sending system's own count and hash total
+      * against what this run actually read, so a short or garbled
+      * transmission is caught before any of it is posted.
+       CHECK-SALES-TRAILER.
+           SET TRAILER-WAS-SEEN TO TRUE.
+           IF STR-RECORD-COUNT NOT = WS-READ-COUNT
+               DISPLAY "SALES-PROC WARNING: TRAILER RECORD COUNT "
+                       STR-RECORD-COUNT " DOES NOT MATCH RECORDS READ "
+                       WS-READ-COUNT
+               SET TRAILER-CHECK-FAILED TO TRUE
+           END-IF.
+           IF STR-HASH-TOTAL NOT = WS-HASH-TOTAL
+               DISPLAY "SALES-PROC WARNING: TRAILER HASH TOTAL "
+                       STR-HASH-TOTAL " DOES NOT MATCH COMPUTED HASH "
+                       WS-HASH-TOTAL
+               SET TRAILER-CHECK-FAILED TO TRUE
+           END-IF.
+
        VALIDATE-AND-PROCESS.
            MOVE "Y" TO WS-VALIDATION-FLAG.
 
-           IF SD-ITEM-CODE = SPACES
+           IF SD-TRAN-TYPE = SPACE
+               MOVE 'S' TO SD-TRAN-TYPE
+           END-IF.
+
+           IF SD-STORE-CODE = SPACES
+               MOVE "Store code is blank." TO ER-MESSAGE
+               MOVE "N" TO WS-VALIDATION-FLAG
+           ELSE IF SD-ITEM-CODE = SPACES
                MOVE "Item code is blank." TO ER-MESSAGE
                MOVE "N" TO WS-VALIDATION-FLAG
            ELSE IF SD-QTY <= 0
@@ -80,21 +378,130 @@
            END-IF.
 
            IF IS-VALID
-              PERFORM WRITE-TO-HISTORY
               PERFORM UPDATE-INVENTORY
            ELSE
+              MOVE "VALIDATION" TO WS-ERROR-CATEGORY
+              MOVE SD-RECORD TO ER-ORIGINAL-RECORD
               PERFORM WRITE-TO-ERROR
            END-IF.
 
        WRITE-TO-HISTORY.
-           MOVE SD-RECORD TO HISTORY-RECORD.
+           MOVE SD-STORE-CODE TO HIST-STORE-CODE.
+           MOVE SD-ITEM-CODE TO HIST-ITEM-CODE.
+           MOVE SD-QTY TO HIST-QTY.
+           MOVE SD-TRAN-TYPE TO HIST-TRAN-TYPE.
+           COMPUTE HIST-EXT-VALUE =
+                   SD-QTY * WS-UNIT-PRICE * (1 + WS-TAX-RATE / 100).
+           MOVE WS-RUN-DATE TO HIST-TRAN-DATE.
            WRITE HISTORY-RECORD.
+           ADD 1 TO WS-HISTORY-COUNT.
 
        WRITE-TO-ERROR.
-           MOVE SD-RECORD TO ER-ORIGINAL-RECORD.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE WS-ERROR-COUNT TO ER-SEQ-NO.
+           MOVE WS-ERROR-CATEGORY TO ER-CATEGORY.
            WRITE ERROR-RECORD.
+           EVALUATE WS-ERROR-CATEGORY
+               WHEN "VALIDATION"
+                   ADD 1 TO WS-VALIDATION-ERR-COUNT
+               WHEN "INVENTORY"
+                   ADD 1 TO WS-INVENTORY-ERR-COUNT
+               WHEN "NET-UPDATE"
+                   ADD 1 TO WS-NET-ERR-COUNT
+           END-EVALUATE.
+
+      * Caller must set SUS-* fields before PERFORM, same convention
+      * as WS-ERROR-CATEGORY/ER-ORIGINAL-RECORD above.
+       WRITE-TO-SUSPENSE.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-SUSPENSE-COUNT.
 
+      * Look up the item's price/status only -- the actual stock
+      * decrement/increment is deferred and netted per item at
+      * end of file by APPLY-ITEM-TOTALS (see request 006).
        UPDATE-INVENTORY.
-           CALL "INV_UPDATE" USING SD-ITEM-CODE, SD-QTY.
+           CALL "INV_UPDATE" USING SD-ITEM-CODE, SD-QTY, 'I',
+                   WS-UPDATE-STATUS, WS-UNIT-PRICE, WS-TAX-RATE.
+           IF WS-UPDATE-STATUS = "00"
+               PERFORM WRITE-TO-HISTORY
+               PERFORM ACCUMULATE-ITEM-TOTAL
+           ELSE
+               MOVE "Inventory update rejected, status: " TO ER-MESSAGE
+               MOVE WS-UPDATE-STATUS TO ER-MESSAGE(37:2)
+               MOVE "INVENTORY" TO WS-ERROR-CATEGORY
+               MOVE SD-RECORD TO ER-ORIGINAL-RECORD
+               PERFORM WRITE-TO-ERROR
+               MOVE SD-STORE-CODE TO SUS-STORE-CODE
+               MOVE SD-ITEM-CODE TO SUS-ITEM-CODE
+               MOVE SD-QTY TO SUS-QTY
+               MOVE SD-TRAN-TYPE TO SUS-TRAN-TYPE
+               MOVE WS-UPDATE-STATUS TO SUS-REASON
+               PERFORM WRITE-TO-SUSPENSE
+           END-IF.
+
+       ACCUMULATE-ITEM-TOTAL.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-ITEM-TOTAL-COUNT
+               IF WS-IT-ITEM-CODE(WS-SEARCH-IDX) = SD-ITEM-CODE
+                   SET ITEM-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT ITEM-FOUND
+               ADD 1 TO WS-ITEM-TOTAL-COUNT
+               MOVE WS-ITEM-TOTAL-COUNT TO WS-SEARCH-IDX
+               MOVE SD-ITEM-CODE TO WS-IT-ITEM-CODE(WS-SEARCH-IDX)
+               MOVE 0 TO WS-IT-NET-QTY(WS-SEARCH-IDX)
+           END-IF.
+
+           IF SD-TRAN-TYPE = 'R'
+               COMPUTE WS-IT-NET-QTY(WS-SEARCH-IDX) =
+                       WS-IT-NET-QTY(WS-SEARCH-IDX) - SD-QTY
+           ELSE
+               COMPUTE WS-IT-NET-QTY(WS-SEARCH-IDX) =
+                       WS-IT-NET-QTY(WS-SEARCH-IDX) + SD-QTY
+           END-IF.
+
+      * Issue one net INV_UPDATE call per item accumulated above.
+       APPLY-ITEM-TOTALS.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-ITEM-TOTAL-COUNT
+               IF WS-IT-NET-QTY(WS-SEARCH-IDX) NOT = 0
+                   PERFORM APPLY-ONE-ITEM-TOTAL
+               END-IF
+           END-PERFORM.
+
+       APPLY-ONE-ITEM-TOTAL.
+           IF WS-IT-NET-QTY(WS-SEARCH-IDX) < 0
+               MOVE 'R' TO WS-APPLY-TRAN-TYPE
+               COMPUTE WS-PASS-QTY = WS-IT-NET-QTY(WS-SEARCH-IDX) * -1
+               CALL "INV_UPDATE" USING
+                       WS-IT-ITEM-CODE(WS-SEARCH-IDX),
+                       WS-PASS-QTY, WS-APPLY-TRAN-TYPE,
+                       WS-UPDATE-STATUS, WS-UNIT-PRICE, WS-TAX-RATE
+           ELSE
+               MOVE 'S' TO WS-APPLY-TRAN-TYPE
+               MOVE WS-IT-NET-QTY(WS-SEARCH-IDX) TO WS-PASS-QTY
+               CALL "INV_UPDATE" USING
+                       WS-IT-ITEM-CODE(WS-SEARCH-IDX),
+                       WS-PASS-QTY, WS-APPLY-TRAN-TYPE,
+                       WS-UPDATE-STATUS, WS-UNIT-PRICE, WS-TAX-RATE
+           END-IF.
+
+           IF WS-UPDATE-STATUS NOT = "00"
+               MOVE WS-IT-ITEM-CODE(WS-SEARCH-IDX) TO ER-ORIGINAL-RECORD
+               MOVE "Net update rejected at EOF, status: " TO ER-MESSAGE
+               MOVE WS-UPDATE-STATUS TO ER-MESSAGE(38:2)
+               MOVE "NET-UPDATE" TO WS-ERROR-CATEGORY
+               PERFORM WRITE-TO-ERROR
+               MOVE SPACES TO SUS-STORE-CODE
+               MOVE WS-IT-ITEM-CODE(WS-SEARCH-IDX) TO SUS-ITEM-CODE
+               MOVE WS-PASS-QTY TO SUS-QTY
+               MOVE WS-APPLY-TRAN-TYPE TO SUS-TRAN-TYPE
+               MOVE WS-UPDATE-STATUS TO SUS-REASON
+               PERFORM WRITE-TO-SUSPENSE
+           END-IF.
 
        END PROGRAM SALES-PROC.

@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-MAINT.
+       AUTHOR. Jules.
+      *
+      * Maintenance program for the item master. Reads add/change/
+      * deactivate transactions from a sequential transaction file
+      * and applies each one to the indexed master file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-FILE ASSIGN TO DSN-MAINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MAINT.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT ERROR-FILE ASSIGN TO DSN-ERROR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERROR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-FILE.
+       01  MAINT-RECORD.
+           05  MT-ACTION            PIC X.
+               88  MT-IS-ADD        VALUE 'A'.
+               88  MT-IS-CHANGE     VALUE 'C'.
+               88  MT-IS-DEACT      VALUE 'D'.
+               88  MT-IS-DELETE     VALUE 'X'.
+           05  MT-ITEM-CODE         PIC X(8).
+           05  MT-ITEM-NAME         PIC X(20).
+           05  MT-STOCK-QTY         PIC S9(7)V99.
+           05  MT-UNIT-PRICE        PIC 9(7)V99.
+           05  MT-TAX-RATE          PIC 9(2)V99.
+           05  MT-CURRENCY-CODE     PIC X(3).
+
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+           05  ER-ORIGINAL-RECORD   PIC X(54).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  ER-MESSAGE           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-MAINT             PIC X(2).
+           05  FS-ITEM              PIC X(2).
+           05  FS-ERROR             PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-MAINT         PIC X(34)
+              VALUE "data/master_update/ITEM_MAINT.DAT".
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-ERROR         PIC X(38)
+              VALUE "data/master_update/ITEM_MAINT_ERR.LST".
+
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-ADD-COUNT         PIC 9(7) VALUE 0.
+           05  WS-CHANGE-COUNT      PIC 9(7) VALUE 0.
+           05  WS-DEACT-COUNT       PIC 9(7) VALUE 0.
+           05  WS-DELETE-COUNT      PIC 9(7) VALUE 0.
+           05  WS-ERROR-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ERROR-THRESHOLD       PIC 9(7) VALUE 10.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "GEN_BACKUP".
+           OPEN INPUT MAINT-FILE.
+           OPEN I-O ITEM-MASTER-FILE.
+           OPEN OUTPUT ERROR-FILE.
+
+           IF FS-ITEM NOT = "00"
+               DISPLAY "ERROR OPENING MASTER FILE: " FS-ITEM
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL IS-EOF
+               READ MAINT-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "ITEM-MAINT TOTALS -- READ: " WS-READ-COUNT
+                   " ADDED: " WS-ADD-COUNT
+                   " CHANGED: " WS-CHANGE-COUNT
+                   " DEACTIVATED: " WS-DEACT-COUNT
+                   " DELETED: " WS-DELETE-COUNT
+                   " ERRORS: " WS-ERROR-COUNT.
+
+           PERFORM SET-CONDITION-CODE.
+
+       END-PROGRAM.
+           CLOSE MAINT-FILE ITEM-MASTER-FILE ERROR-FILE.
+           STOP RUN.
+
+      * RETURN-CODE follows this codebase's batch condition-code
+      * convention (see IMPLEMENTATION_STATUS.md request 045): 0
+      * clean, 4 errors present but within tolerance, 8 the rejected
+      * transaction count exceeded WS-ERROR-THRESHOLD and the run
+      * should be reviewed before the master file is trusted.
+       SET-CONDITION-CODE.
+           IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+               DISPLAY "ALERT: ERROR COUNT EXCEEDS THRESHOLD OF "
+                       WS-ERROR-THRESHOLD
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MT-IS-ADD
+                   PERFORM ADD-ITEM
+               WHEN MT-IS-CHANGE
+                   PERFORM CHANGE-ITEM
+               WHEN MT-IS-DEACT
+                   PERFORM DEACTIVATE-ITEM
+               WHEN MT-IS-DELETE
+                   PERFORM DELETE-ITEM
+               WHEN OTHER
+                   MOVE "Unknown maintenance action code." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+           END-EVALUATE.
+
+       ADD-ITEM.
+           MOVE MT-ITEM-CODE TO IM-ITEM-CODE.
+           MOVE MT-ITEM-NAME TO IM-ITEM-NAME.
+           MOVE MT-STOCK-QTY TO IM-STOCK-QTY.
+           MOVE MT-UNIT-PRICE TO IM-UNIT-PRICE.
+           MOVE 0 TO IM-UNIT-COST.
+           MOVE 'Y' TO IM-ACTIVE-FLAG.
+           MOVE MT-TAX-RATE TO IM-TAX-RATE.
+           IF MT-CURRENCY-CODE = SPACES
+               MOVE "USD" TO IM-CURRENCY-CODE
+           ELSE
+               MOVE MT-CURRENCY-CODE TO IM-CURRENCY-CODE
+           END-IF.
+
+           WRITE IM-RECORD
+               INVALID KEY
+                   MOVE "Add rejected, item code already exists." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       CHANGE-ITEM.
+           MOVE MT-ITEM-CODE TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Change rejected, item code not found." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+                   GO TO END-CHANGE-ITEM
+           END-READ.
+
+           MOVE MT-ITEM-NAME TO IM-ITEM-NAME.
+           MOVE MT-STOCK-QTY TO IM-STOCK-QTY.
+           MOVE MT-UNIT-PRICE TO IM-UNIT-PRICE.
+           IF MT-TAX-RATE NOT = 0
+               MOVE MT-TAX-RATE TO IM-TAX-RATE
+           END-IF.
+           IF MT-CURRENCY-CODE NOT = SPACES
+               MOVE MT-CURRENCY-CODE TO IM-CURRENCY-CODE
+           END-IF.
+
+           REWRITE IM-RECORD
+               INVALID KEY
+                   MOVE "Change rejected, rewrite failed." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-REWRITE.
+
+       END-CHANGE-ITEM.
+           CONTINUE.
+
+       DEACTIVATE-ITEM.
+           MOVE MT-ITEM-CODE TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Deactivate rejected, item code not found." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+                   GO TO END-DEACTIVATE-ITEM
+           END-READ.
+
+           MOVE 'N' TO IM-ACTIVE-FLAG.
+
+           REWRITE IM-RECORD
+               INVALID KEY
+                   MOVE "Deactivate rejected, rewrite failed." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-DEACT-COUNT
+           END-REWRITE.
+
+       END-DEACTIVATE-ITEM.
+           CONTINUE.
+
+      * A physical delete, as opposed to DEACTIVATE-ITEM's logical
+      * flag flip -- for removing a record outright (e.g. one created
+      * in error) rather than retiring it from active use.
+       DELETE-ITEM.
+           MOVE MT-ITEM-CODE TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Delete rejected, item code not found." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+                   GO TO END-DELETE-ITEM
+           END-READ.
+
+           DELETE ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Delete rejected, delete failed." TO
+                           ER-MESSAGE
+                   PERFORM WRITE-TO-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       END-DELETE-ITEM.
+           CONTINUE.
+
+       WRITE-TO-ERROR.
+           MOVE MAINT-RECORD TO ER-ORIGINAL-RECORD.
+           WRITE ERROR-RECORD.
+           ADD 1 TO WS-ERROR-COUNT.
+
+       END PROGRAM ITEM-MAINT.

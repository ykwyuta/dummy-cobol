@@ -0,0 +1,13 @@
+      *****************************************************************
+      * HISTORYREC.CPY - sales history record layout, written by
+      * SALES_PROC and read back by any program (e.g. DAYEND_RECON)
+      * that needs to cross-check a day's posted sales activity.
+      *****************************************************************
+       01  HISTORY-RECORD.
+           05  HIST-STORE-CODE      PIC X(4).
+           05  HIST-ITEM-CODE       PIC X(8).
+           05  HIST-QTY             PIC S9(5)V99 SIGN IS LEADING
+                                     SEPARATE.
+           05  HIST-TRAN-TYPE       PIC X.
+           05  HIST-EXT-VALUE       PIC 9(9)V99.
+           05  HIST-TRAN-DATE       PIC 9(8).

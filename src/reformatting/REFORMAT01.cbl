@@ -1,7 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REFORMAT01.
        AUTHOR. JULES.
-
+      *
+      * Reformats INPUT-REFORMAT.DAT (ID, NAME, PHONE) into
+      * OUTPUT-REFORMAT.DAT (NAME, ID, PHONE). REFORMAT01.PARM, if
+      * present, selects the output layout (fixed or CSV) and the run
+      * mode (forward reformat, or reverse -- rebuilding the original
+      * ID/NAME/PHONE layout from a previously produced output file).
+      * Reverse mode only understands the fixed output layout, since
+      * that is the only layout the original request needs to undo.
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -11,6 +19,15 @@
            SELECT OUTPUT-FILE ASSIGN TO DSN-OUTPUT
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-OUTPUT.
+           SELECT REJECT-FILE ASSIGN TO DSN-REJECT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+           SELECT PARAMETER-FILE ASSIGN TO DSN-PARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARM.
+           SELECT REVERSE-OUTPUT-FILE ASSIGN TO DSN-REV-OUTPUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REV-OUTPUT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,11 +37,29 @@
            05 IN-NAME       PIC X(20).
            05 IN-PHONE      PIC 9(9).
 
+      * Generic text record -- forward mode writes either the fixed
+      * NAME/ID/PHONE layout or a CSV line into it, plus the trailing
+      * footer record, all by building the line in WORKING-STORAGE
+      * first and moving the finished text in.
        FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD.
-           05 OUT-NAME      PIC X(20).
-           05 OUT-ID        PIC 9(5).
-           05 OUT-PHONE     PIC 9(9).
+       01  OUTPUT-RECORD        PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-RECORD   PIC X(34).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  RJ-MESSAGE           PIC X(40).
+
+       FD  PARAMETER-FILE.
+       01  PARM-RECORD.
+           05  PM-MODE          PIC X(1).
+           05  PM-FORMAT        PIC X(1).
+
+       FD  REVERSE-OUTPUT-FILE.
+       01  REVERSE-OUTPUT-RECORD.
+           05  RO-ID            PIC 9(5).
+           05  RO-NAME          PIC X(20).
+           05  RO-PHONE         PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
@@ -33,37 +68,197 @@
                88 FS-INPUT-EOF  VALUE "10".
            05  FS-OUTPUT        PIC X(2).
                88 FS-OUTPUT-OK  VALUE "00".
+           05  FS-REJECT        PIC X(2).
+               88 FS-REJECT-OK  VALUE "00".
+           05  FS-PARM          PIC X(2).
+           05  FS-REV-OUTPUT    PIC X(2).
 
        01  DSN-FIELDS.
            05 DSN-INPUT         PIC X(36)
               VALUE "data/reformatting/INPUT-REFORMAT.DAT".
            05 DSN-OUTPUT        PIC X(37)
               VALUE "data/reformatting/OUTPUT-REFORMAT.DAT".
+           05 DSN-REJECT        PIC X(37)
+              VALUE "data/reformatting/REFORMAT01_REJ.LST".
+           05 DSN-PARM          PIC X(33)
+              VALUE "data/reformatting/REFORMAT01.PARM".
+           05 DSN-REV-OUTPUT    PIC X(38)
+              VALUE "data/reformatting/REVERSED-INPUT.DAT".
 
        01  WS-EOF-FLAG      PIC X VALUE 'N'.
            88 WS-EOF               VALUE 'Y'.
 
+       01  WS-CONTROL-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-WRITTEN-COUNT     PIC 9(7) VALUE 0.
+           05  WS-REJECT-COUNT      PIC 9(7) VALUE 0.
+
+      * WS-RUN-MODE: 'F' forward reformat (the default), 'R' reverse.
+      * WS-OUTPUT-FORMAT: 'F' fixed columns (the default), 'C' CSV.
+      * Both fall back to their default whenever REFORMAT01.PARM is
+      * missing or holds a value this program does not recognize --
+      * same missing-file-defaults idiom used by ARCHIVE_HIST and
+      * MATCH01's control-counts read.
+       01  WS-RUN-PARAMETERS.
+           05  WS-RUN-MODE          PIC X VALUE 'F'.
+           05  WS-OUTPUT-FORMAT     PIC X VALUE 'F'.
+
+       01  WS-FIXED-OUT-LINE.
+           05  OF-NAME              PIC X(20).
+           05  OF-ID                PIC 9(5).
+           05  OF-PHONE             PIC 9(9).
+
+       01  WS-CSV-OUT-LINE          PIC X(80).
+
+       01  WS-FOOTER-LINE.
+           05  FT-MARKER            PIC X(4) VALUE "9999".
+           05  FT-WRITTEN-COUNT     PIC 9(7).
+           05  FT-REJECT-COUNT      PIC 9(7).
+
+       01  WS-INPUT-LINE-MARKER     PIC X(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-PARAMETERS.
+
+           EVALUATE WS-RUN-MODE
+               WHEN 'R'
+                   PERFORM REVERSE-RUN
+               WHEN OTHER
+                   PERFORM FORWARD-RUN
+           END-EVALUATE.
+
+           STOP RUN.
+
+       READ-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF FS-PARM = "00"
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PM-MODE = 'R' OR PM-MODE = 'F'
+                           MOVE PM-MODE TO WS-RUN-MODE
+                       END-IF
+                       IF PM-FORMAT = 'C' OR PM-FORMAT = 'F'
+                           MOVE PM-FORMAT TO WS-OUTPUT-FORMAT
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       FORWARD-RUN.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
 
            PERFORM UNTIL WS-EOF
                READ INPUT-FILE
                    AT END
                        SET WS-EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-READ-COUNT
                        PERFORM PROCESS-RECORD
                END-READ
            END-PERFORM.
 
+           PERFORM WRITE-FOOTER.
+
+           DISPLAY "REFORMAT01 TOTALS -- READ: " WS-READ-COUNT
+                   " WRITTEN: " WS-WRITTEN-COUNT
+                   " REJECTED: " WS-REJECT-COUNT.
+
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
 
-           STOP RUN.
-
+      * Rejects a record rather than reformatting it when a field is
+      * not in the shape the output side assumes -- a non-numeric ID
+      * or phone number (possible since both flow in from a sequential
+      * file with no picture-clause enforcement at the source) or a
+      * blank name.
        PROCESS-RECORD.
-           MOVE IN-NAME TO OUT-NAME.
-           MOVE IN-ID TO OUT-ID.
-           MOVE IN-PHONE TO OUT-PHONE.
+           IF IN-ID NOT NUMERIC
+               MOVE "Reject: ID is not numeric." TO RJ-MESSAGE
+               PERFORM WRITE-TO-REJECT
+           ELSE IF IN-NAME = SPACES
+               MOVE "Reject: name is blank." TO RJ-MESSAGE
+               PERFORM WRITE-TO-REJECT
+           ELSE IF IN-PHONE NOT NUMERIC
+               MOVE "Reject: phone is not numeric." TO RJ-MESSAGE
+               PERFORM WRITE-TO-REJECT
+           ELSE
+               PERFORM WRITE-GOOD-RECORD
+           END-IF.
+
+       WRITE-GOOD-RECORD.
+           IF WS-OUTPUT-FORMAT = 'C'
+               MOVE SPACES TO WS-CSV-OUT-LINE
+               STRING IN-NAME DELIMITED BY SIZE ","
+                      IN-ID DELIMITED BY SIZE ","
+                      IN-PHONE DELIMITED BY SIZE
+                   INTO WS-CSV-OUT-LINE
+               MOVE WS-CSV-OUT-LINE TO OUTPUT-RECORD
+           ELSE
+               MOVE IN-NAME TO OF-NAME
+               MOVE IN-ID TO OF-ID
+               MOVE IN-PHONE TO OF-PHONE
+               MOVE WS-FIXED-OUT-LINE TO OUTPUT-RECORD
+           END-IF.
            WRITE OUTPUT-RECORD.
+           ADD 1 TO WS-WRITTEN-COUNT.
+
+       WRITE-TO-REJECT.
+           MOVE INPUT-RECORD TO RJ-ORIGINAL-RECORD.
+           WRITE REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+      * Trailer record with run counts, appended after the last data
+      * record -- same marker-prefixed trailer technique SALES_PROC
+      * uses on SALES.DAT, so a downstream reader can tell the footer
+      * apart from a data line by its "9999" marker.
+       WRITE-FOOTER.
+           MOVE WS-WRITTEN-COUNT TO FT-WRITTEN-COUNT.
+           MOVE WS-REJECT-COUNT TO FT-REJECT-COUNT.
+           MOVE WS-FOOTER-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+      * Undoes a forward run: reads the fixed-layout output file back
+      * in and rebuilds the original ID/NAME/PHONE order. Stops at the
+      * "9999" footer marker the same way it is recognized on write.
+       REVERSE-RUN.
+           OPEN INPUT OUTPUT-FILE.
+           OPEN OUTPUT REVERSE-OUTPUT-FILE.
+
+           PERFORM UNTIL WS-EOF
+               READ OUTPUT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE OUTPUT-RECORD(1:4) TO WS-INPUT-LINE-MARKER
+                       IF WS-INPUT-LINE-MARKER = "9999"
+                           SET WS-EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM PROCESS-REVERSE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "REFORMAT01 REVERSE TOTALS -- READ: " WS-READ-COUNT
+                   " WRITTEN: " WS-WRITTEN-COUNT.
+
+           CLOSE OUTPUT-FILE.
+           CLOSE REVERSE-OUTPUT-FILE.
+
+       PROCESS-REVERSE-RECORD.
+           MOVE OUTPUT-RECORD(1:20) TO OF-NAME.
+           MOVE OUTPUT-RECORD(21:5) TO OF-ID.
+           MOVE OUTPUT-RECORD(26:9) TO OF-PHONE.
+           MOVE OF-ID TO RO-ID.
+           MOVE OF-NAME TO RO-NAME.
+           MOVE OF-PHONE TO RO-PHONE.
+           WRITE REVERSE-OUTPUT-RECORD.
+           ADD 1 TO WS-WRITTEN-COUNT.
+
+       END PROGRAM REFORMAT01.

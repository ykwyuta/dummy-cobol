@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK.
+       AUTHOR. Jules.
+      *
+      * Reads the item master sequentially and lists every item whose
+      * stock quantity has fallen below the reorder point, so
+      * purchasing can react before a sale fails for lack of stock.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT REPORT-FILE ASSIGN TO DSN-REPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-ITEM              PIC X(2).
+           05  FS-REPORT            PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-REPORT        PIC X(37)
+              VALUE "data/master_update/LOW_STOCK.LST".
+
+       01  WS-REORDER-POINT         PIC S9(7) VALUE 10.
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+       01  WS-LOW-STOCK-COUNT       PIC 9(5) VALUE 0.
+
+       01  LOW-STOCK-LINE.
+           05  LSL-ITEM-CODE        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  LSL-ITEM-NAME        PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(7) VALUE "STOCK: ".
+           05  LSL-STOCK-QTY        PIC -(5)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF FS-ITEM NOT = "00"
+               DISPLAY "ERROR OPENING MASTER FILE: " FS-ITEM
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL IS-EOF
+               READ ITEM-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-REORDER-POINT
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "LOW-STOCK ITEMS REPORTED: " WS-LOW-STOCK-COUNT.
+
+       END-PROGRAM.
+           CLOSE ITEM-MASTER-FILE REPORT-FILE.
+           STOP RUN.
+
+       CHECK-REORDER-POINT.
+           IF IM-STOCK-QTY < WS-REORDER-POINT
+               MOVE IM-ITEM-CODE TO LSL-ITEM-CODE
+               MOVE IM-ITEM-NAME TO LSL-ITEM-NAME
+               MOVE IM-STOCK-QTY TO LSL-STOCK-QTY
+               WRITE REPORT-RECORD FROM LOW-STOCK-LINE
+               ADD 1 TO WS-LOW-STOCK-COUNT
+           END-IF.

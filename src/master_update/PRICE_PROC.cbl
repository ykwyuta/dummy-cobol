@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-PROC.
+       AUTHOR. Jules.
+      *
+      * Driver for the master update sample. Reads a price-change
+      * transaction feed and calls PRICE_UPDATE once per record to
+      * apply the new price, cost, tax rate, and currency code to the
+      * item master -- the same relationship SALES-PROC has to
+      * INV_UPDATE, one record read, one subprogram call.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-FILE ASSIGN TO DSN-PRICE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PRICE.
+           SELECT ERROR-FILE ASSIGN TO DSN-ERROR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERROR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-FILE.
+       01  PRICE-RECORD.
+           05  PC-ITEM-CODE         PIC X(8).
+           05  PC-NEW-PRICE         PIC 9(7)V99.
+           05  PC-NEW-COST          PIC 9(7)V99.
+           05  PC-NEW-TAX-RATE      PIC 9(2)V99.
+           05  PC-NEW-CURRENCY      PIC X(3).
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+      * Wide enough for PRICE-RECORD (33 bytes), the whole rejected
+      * transaction MOVE-d into this field below.
+           05  ER-ORIGINAL-RECORD   PIC X(33).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  ER-MESSAGE           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-PRICE             PIC X(2).
+           05  FS-ERROR             PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-PRICE         PIC X(35)
+              VALUE "data/master_update/PRICE_CHANGE.DAT".
+           05 DSN-ERROR         PIC X(39)
+              VALUE "data/master_update/PRICE_UPDATE_ERR.LST".
+
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+
+       01  WS-UPDATE-STATUS         PIC X(2).
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-UPDATE-COUNT      PIC 9(7) VALUE 0.
+           05  WS-ERROR-COUNT       PIC 9(7) VALUE 0.
+       01  WS-ERROR-THRESHOLD       PIC 9(7) VALUE 10.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PRICE-FILE.
+           OPEN OUTPUT ERROR-FILE.
+
+           IF FS-PRICE NOT = "00"
+               DISPLAY "ERROR OPENING PRICE FILE: " FS-PRICE
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL IS-EOF
+               READ PRICE-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM APPLY-PRICE-CHANGE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "PRICE-PROC TOTALS -- READ: " WS-READ-COUNT
+                   " UPDATED: " WS-UPDATE-COUNT
+                   " ERRORS: " WS-ERROR-COUNT.
+
+           PERFORM SET-CONDITION-CODE.
+
+       END-PROGRAM.
+           CLOSE PRICE-FILE ERROR-FILE.
+           STOP RUN.
+
+      * RETURN-CODE follows this codebase's batch condition-code
+      * convention (see IMPLEMENTATION_STATUS.md request 045): 0
+      * clean, 4 errors present but within tolerance, 8 the rejected
+      * transaction count exceeded WS-ERROR-THRESHOLD and the run
+      * should be reviewed before the master file is trusted.
+       SET-CONDITION-CODE.
+           IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+               DISPLAY "ALERT: ERROR COUNT EXCEEDS THRESHOLD OF "
+                       WS-ERROR-THRESHOLD
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ERROR-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       APPLY-PRICE-CHANGE.
+           CALL "PRICE_UPDATE" USING PC-ITEM-CODE, PC-NEW-PRICE,
+                   PC-NEW-COST, PC-NEW-TAX-RATE, PC-NEW-CURRENCY,
+                   WS-UPDATE-STATUS.
+           IF WS-UPDATE-STATUS = "00"
+               ADD 1 TO WS-UPDATE-COUNT
+           ELSE
+               MOVE "Price update rejected, status: " TO ER-MESSAGE
+               MOVE WS-UPDATE-STATUS TO ER-MESSAGE(33:2)
+               MOVE PRICE-RECORD TO ER-ORIGINAL-RECORD
+               PERFORM WRITE-TO-ERROR
+           END-IF.
+
+       WRITE-TO-ERROR.
+           WRITE ERROR-RECORD.
+           ADD 1 TO WS-ERROR-COUNT.
+
+       END PROGRAM PRICE-PROC.

@@ -6,6 +6,8 @@
       * PROGRAM: SELECT01
       * PURPOSE: SELECT RECORDS BASED ON A CONDITION
       * INPUT:   INPUT-SELECT.DAT (DEPARTMENT CODE, EMPLOYEE INFO)
+      *          SELECT01.PARM (OPTIONAL -- DEPARTMENT SELECTION AND
+      *                         NAME-PATTERN FILTER)
       * OUTPUT:  OUTPUT-SELECT.DAT (SELECTED RECORDS)
       *          ERROR-SELECT.LST (RECORDS THAT DO NOT MATCH)
       ******************************************************************
@@ -38,8 +40,7 @@
        01  ERROR-RECORD.
            05  ERROR-REC-DATA   PIC X(27).
            05  FILLER           PIC X(1) VALUE SPACES.
-           05  ERROR-MSG        PIC X(20).
-
+           05  ERROR-MSG        PIC X(25).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
@@ -51,20 +52,91 @@
            05  FS-ERROR         PIC X(2).
                88 FS-ERROR-OK   VALUE "00".
 
+      * PM-SEL-MODE: 'S' single department code (the default), 'R' a
+      * department range PM-DEPT-FROM through PM-DEPT-TO, 'L' a list of
+      * up to ten department codes packed into PM-DEPT-LIST. A blank
+      * PM-NAME-PATTERN means no name filtering. Read via the shared
+      * PARM_READER subprogram (request 042) instead of its own FD.
+       01  WS-PARM-DSN          PIC X(80) VALUE "data/SELECT01.PARM".
+       01  WS-PARM-LINE         PIC X(80).
+       01  PARM-RECORD REDEFINES WS-PARM-LINE.
+           05  PM-SEL-MODE      PIC X(1).
+           05  PM-DEPT-FROM     PIC X(2).
+           05  PM-DEPT-TO       PIC X(2).
+           05  PM-DEPT-LIST     PIC X(20).
+           05  PM-NAME-PATTERN  PIC X(20).
+           05  FILLER           PIC X(35).
+       01  WS-PARM-FOUND        PIC X(1).
+
        01  WORK-AREAS.
            05  SELECT-DEPT-CODE PIC X(2) VALUE '01'.
+           05  WS-SEL-MODE      PIC X(1) VALUE 'S'.
+           05  WS-DEPT-FROM     PIC X(2) VALUE SPACES.
+           05  WS-DEPT-TO       PIC X(2) VALUE SPACES.
+           05  WS-DEPT-LIST     PIC X(20) VALUE SPACES.
+           05  WS-NAME-PATTERN  PIC X(20) VALUE SPACES.
+           05  WS-PATTERN-LEN   PIC 9(2) VALUE 0.
            05  INPUT-REC-COUNT  PIC 9(5) VALUE 0.
            05  OUTPUT-REC-COUNT PIC 9(5) VALUE 0.
            05  ERROR-REC-COUNT  PIC 9(5) VALUE 0.
+           05  WS-ERROR-THRESHOLD PIC 9(5) VALUE 10.
+
+       01  WS-SELECTION-FLAGS.
+           05  WS-DEPT-FLAG     PIC X VALUE 'N'.
+               88  DEPT-SELECTED VALUE 'Y' FALSE 'N'.
+           05  WS-NAME-FLAG     PIC X VALUE 'N'.
+               88  NAME-MATCHED  VALUE 'Y' FALSE 'N'.
 
+       01  WS-LIST-SCAN.
+           05  WS-LIST-POS      PIC 9(2).
+           05  WS-LIST-ENTRY    PIC X(2).
+
+       01  WS-NAME-SCAN-POS     PIC 9(2).
+       01  WS-NAME-SCAN-LIMIT   PIC 9(2).
 
        PROCEDURE DIVISION.
        1000-MAIN.
+           PERFORM 1500-READ-PARAMETERS.
            PERFORM 2000-INITIALIZE.
            PERFORM 3000-PROCESS-RECORDS UNTIL FS-INPUT-EOF.
            PERFORM 4000-TERMINATE.
            STOP RUN.
 
+      * Department selection and name-pattern filtering are both
+      * parameter-driven, falling back to "department 01, no name
+      * filter" whenever SELECT01.PARM is missing or a field in it is
+      * blank -- the same missing-file-defaults idiom used throughout
+      * this codebase (ARCHIVE_HIST's cutoff date, MATCH01's control
+      * counts, REFORMAT01's and SUMM01's own PARM files), read here
+      * through the shared PARM_READER subprogram.
+       1500-READ-PARAMETERS.
+           CALL "PARM_READER" USING WS-PARM-DSN WS-PARM-LINE
+                   WS-PARM-FOUND.
+           IF WS-PARM-FOUND = 'Y'
+               PERFORM 1600-APPLY-PARAMETERS
+           END-IF.
+
+       1600-APPLY-PARAMETERS.
+           IF PM-SEL-MODE = 'S' OR PM-SEL-MODE = 'R'
+                   OR PM-SEL-MODE = 'L'
+               MOVE PM-SEL-MODE TO WS-SEL-MODE
+           END-IF.
+           IF PM-DEPT-FROM NOT = SPACES
+               MOVE PM-DEPT-FROM TO SELECT-DEPT-CODE
+               MOVE PM-DEPT-FROM TO WS-DEPT-FROM
+           END-IF.
+           IF PM-DEPT-TO NOT = SPACES
+               MOVE PM-DEPT-TO TO WS-DEPT-TO
+           END-IF.
+           IF PM-DEPT-LIST NOT = SPACES
+               MOVE PM-DEPT-LIST TO WS-DEPT-LIST
+           END-IF.
+           IF PM-NAME-PATTERN NOT = SPACES
+               MOVE PM-NAME-PATTERN TO WS-NAME-PATTERN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(PM-NAME-PATTERN))
+                   TO WS-PATTERN-LEN
+           END-IF.
+
        2000-INITIALIZE.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE, ERROR-FILE.
@@ -83,32 +155,99 @@
            PERFORM 9000-READ-INPUT.
 
        3000-PROCESS-RECORDS.
-           IF DEPT-CODE-I = SELECT-DEPT-CODE
+           PERFORM 3300-DETERMINE-DEPT-SELECTED.
+           PERFORM 3400-DETERMINE-NAME-MATCHED.
+           IF DEPT-SELECTED AND NAME-MATCHED
                PERFORM 3100-WRITE-OUTPUT
            ELSE
                PERFORM 3200-WRITE-ERROR
            END-IF.
            PERFORM 9000-READ-INPUT.
 
-
        3100-WRITE-OUTPUT.
            WRITE OUTPUT-RECORD FROM INPUT-RECORD.
            ADD 1 TO OUTPUT-REC-COUNT.
 
        3200-WRITE-ERROR.
            MOVE INPUT-RECORD TO ERROR-REC-DATA.
-           MOVE "INVALID DEPT CODE" TO ERROR-MSG.
+           IF NOT DEPT-SELECTED
+               MOVE "INVALID DEPARTMENT CODE" TO ERROR-MSG
+           ELSE
+               MOVE "NAME PATTERN MISMATCH" TO ERROR-MSG
+           END-IF.
            WRITE ERROR-RECORD.
            ADD 1 TO ERROR-REC-COUNT.
 
+       3300-DETERMINE-DEPT-SELECTED.
+           SET DEPT-SELECTED TO FALSE.
+           EVALUATE WS-SEL-MODE
+               WHEN 'R'
+                   IF DEPT-CODE-I >= WS-DEPT-FROM
+                           AND DEPT-CODE-I <= WS-DEPT-TO
+                       SET DEPT-SELECTED TO TRUE
+                   END-IF
+               WHEN 'L'
+                   PERFORM 3310-SCAN-DEPT-LIST
+               WHEN OTHER
+                   IF DEPT-CODE-I = SELECT-DEPT-CODE
+                       SET DEPT-SELECTED TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+       3310-SCAN-DEPT-LIST.
+           PERFORM VARYING WS-LIST-POS FROM 1 BY 2
+                   UNTIL WS-LIST-POS > 19 OR DEPT-SELECTED
+               MOVE WS-DEPT-LIST(WS-LIST-POS:2) TO WS-LIST-ENTRY
+               IF WS-LIST-ENTRY = DEPT-CODE-I
+                   SET DEPT-SELECTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * A blank pattern (the default) matches every name. Otherwise a
+      * simple left-to-right substring search against EMP-NAME-I --
+      * there is no intrinsic "contains" function in this dialect, so
+      * each possible starting position is checked in turn.
+       3400-DETERMINE-NAME-MATCHED.
+           IF WS-PATTERN-LEN = 0
+               SET NAME-MATCHED TO TRUE
+           ELSE
+               SET NAME-MATCHED TO FALSE
+               COMPUTE WS-NAME-SCAN-LIMIT = 21 - WS-PATTERN-LEN
+               PERFORM VARYING WS-NAME-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-NAME-SCAN-POS > WS-NAME-SCAN-LIMIT
+                               OR NAME-MATCHED
+                   IF EMP-NAME-I(WS-NAME-SCAN-POS:WS-PATTERN-LEN) =
+                           WS-NAME-PATTERN(1:WS-PATTERN-LEN)
+                       SET NAME-MATCHED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        4000-TERMINATE.
            DISPLAY "PROCESSING COMPLETE".
            DISPLAY "INPUT RECORDS: " INPUT-REC-COUNT.
            DISPLAY "OUTPUT RECORDS: " OUTPUT-REC-COUNT.
            DISPLAY "ERROR RECORDS: " ERROR-REC-COUNT.
+           PERFORM 4100-SET-CONDITION-CODE.
            CLOSE INPUT-FILE, OUTPUT-FILE, ERROR-FILE.
 
+      * RETURN-CODE follows this codebase's batch condition-code
+      * convention (see IMPLEMENTATION_STATUS.md request 045): 0 means
+      * clean, 4 means some records were rejected but within
+      * tolerance, 8 means the error count exceeded WS-ERROR-THRESHOLD
+      * and the run should be flagged for review before its output is
+      * trusted downstream.
+       4100-SET-CONDITION-CODE.
+           IF ERROR-REC-COUNT > WS-ERROR-THRESHOLD
+               DISPLAY "ALERT: ERROR RECORDS EXCEED THRESHOLD OF "
+                       WS-ERROR-THRESHOLD
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF ERROR-REC-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
        9000-READ-INPUT.
            READ INPUT-FILE.
            IF FS-INPUT-EOF

@@ -5,6 +5,12 @@
       * This program reads a sequential master data file and
       * creates an indexed master file from it. It's a utility
       * for the master update sample.
+      *
+      * CREATE_MASTER.PARM selects the load mode: 'F' fresh (the
+      * default) wipes and rebuilds MASTER_ITEM.IDX from scratch; 'I'
+      * incremental merges the feed into whatever master file is
+      * already there, updating the name/stock/price of any item
+      * code already on file and adding any item code that is not.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -15,41 +21,67 @@
 
            SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM-MASTER
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS IM-ITEM-CODE
                FILE STATUS IS FS-ITEM-MASTER.
 
+           SELECT PARAMETER-FILE ASSIGN TO DSN-PARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARM.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SEQ-MASTER-FILE.
-       01  SEQ-MASTER-RECORD    PIC X(54).
+       01  SEQ-MASTER-RECORD.
+           05  SM-ITEM-CODE         PIC X(8).
+           05  SM-ITEM-NAME         PIC X(20).
+           05  SM-STOCK-QTY         PIC S9(7)V99.
+           05  SM-UNIT-PRICE        PIC 9(7)V99.
+
        FD  ITEM-MASTER-FILE.
-       01  ITEM-MASTER-RECORD   PIC X(54).
+           COPY "ITEMREC.CPY".
 
+       FD  PARAMETER-FILE.
+       01  PARM-RECORD.
+           05  LM-MODE              PIC X(1).
 
        WORKING-STORAGE SECTION.
-       COPY "ITEMREC.CPY".
-
        01  WS-FILE-STATUS.
            05  FS-SEQ-MASTER    PIC X(2).
            05  FS-ITEM-MASTER   PIC X(2).
+           05  FS-PARM          PIC X(2).
 
        01  DSN-FIELDS.
-           05 DSN-SEQ-MASTER    PIC X(36)
+           05 DSN-SEQ-MASTER    PIC X(39)
               VALUE "data/master_update/initial_master.dat".
-           05 DSN-ITEM-MASTER   PIC X(33)
+           05 DSN-ITEM-MASTER   PIC X(34)
               VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-PARM          PIC X(38)
+              VALUE "data/master_update/CREATE_MASTER.PARM".
 
        01  WS-EOF-FLAG              PIC X VALUE 'N'.
            88  IS-EOF               VALUE 'Y'.
 
+       01  WS-LOAD-MODE             PIC X VALUE 'F'.
+
+       01  WS-MERGE-FIELDS.
+           05  WS-MERGE-ITEM-NAME   PIC X(20).
+           05  WS-MERGE-UNIT-PRICE  PIC 9(7)V99.
+
+       01  WS-LOAD-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-LOADED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-MERGED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-DUP-COUNT         PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-PARAMETERS.
+           PERFORM OPEN-ITEM-MASTER.
            OPEN INPUT SEQ-MASTER-FILE.
-           OPEN OUTPUT ITEM-MASTER-FILE.
 
-           IF ITEM-FILE-STATUS NOT = "00"
-              DISPLAY "ERROR OPENING MASTER FILE: " ITEM-FILE-STATUS
+           IF FS-ITEM-MASTER NOT = "00"
+              DISPLAY "ERROR OPENING MASTER FILE: " FS-ITEM-MASTER
               GO TO END-PROGRAM
            END-IF.
 
@@ -62,20 +94,91 @@
                END-READ
            END-PERFORM.
 
+           DISPLAY "CREATE-MASTER LOAD SUMMARY -- READ: " WS-READ-COUNT
+                   " LOADED: " WS-LOADED-COUNT
+                   " MERGED: " WS-MERGED-COUNT
+                   " DUPLICATES/ERRORS: " WS-DUP-COUNT.
+
+       END-PROGRAM.
            CLOSE SEQ-MASTER-FILE
                  ITEM-MASTER-FILE.
            STOP RUN.
 
+       READ-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF FS-PARM = "00"
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LM-MODE = 'F' OR LM-MODE = 'I'
+                           MOVE LM-MODE TO WS-LOAD-MODE
+                       END-IF
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+      * Incremental mode opens the existing master I-O so records can
+      * be merged into it; if there is no master file yet, this is
+      * effectively the first load, so it falls back to a fresh build
+      * the same way GEN_BACKUP treats a missing master as "nothing to
+      * back up yet" rather than an error.
+       OPEN-ITEM-MASTER.
+           IF WS-LOAD-MODE = 'I'
+               OPEN I-O ITEM-MASTER-FILE
+               IF FS-ITEM-MASTER NOT = "00"
+                   OPEN OUTPUT ITEM-MASTER-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ITEM-MASTER-FILE
+           END-IF.
+
        PROCESS-RECORD.
+           ADD 1 TO WS-READ-COUNT.
            MOVE SM-ITEM-CODE TO IM-ITEM-CODE.
            MOVE SM-ITEM-NAME TO IM-ITEM-NAME.
            MOVE SM-STOCK-QTY TO IM-STOCK-QTY.
            MOVE SM-UNIT-PRICE TO IM-UNIT-PRICE.
+           MOVE 0 TO IM-UNIT-COST.
+           MOVE 'Y' TO IM-ACTIVE-FLAG.
+           MOVE 0 TO IM-TAX-RATE.
+           MOVE "USD" TO IM-CURRENCY-CODE.
 
            WRITE IM-RECORD
                INVALID KEY
-                   DISPLAY "ERROR WRITING MASTER: " IM-ITEM-CODE
-                   DISPLAY "FILE STATUS: " ITEM-FILE-STATUS
+                   IF WS-LOAD-MODE = 'I'
+                       PERFORM MERGE-EXISTING-ITEM
+                   ELSE
+                       DISPLAY "DUPLICATE ITEM CODE: " IM-ITEM-CODE
+                       DISPLAY "FILE STATUS: " FS-ITEM-MASTER
+                       ADD 1 TO WS-DUP-COUNT
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
            END-WRITE.
 
+      * Merges the feed's name/price into the item already on file
+      * rather than rejecting it as a duplicate -- stock quantity, unit
+      * cost, the active flag, tax rate, and currency code, none of
+      * which the feed carries an authoritative value for here, are
+      * left as they already stood on the master.
+       MERGE-EXISTING-ITEM.
+           MOVE SM-ITEM-NAME TO WS-MERGE-ITEM-NAME.
+           MOVE SM-UNIT-PRICE TO WS-MERGE-UNIT-PRICE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR MERGING ITEM: " IM-ITEM-CODE
+                   ADD 1 TO WS-DUP-COUNT
+               NOT INVALID KEY
+                   MOVE WS-MERGE-ITEM-NAME TO IM-ITEM-NAME
+                   MOVE WS-MERGE-UNIT-PRICE TO IM-UNIT-PRICE
+                   REWRITE IM-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR REWRITING MERGED ITEM: "
+                                   IM-ITEM-CODE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-MERGED-COUNT
+                   END-REWRITE
+           END-READ.
+
        END PROGRAM CREATE-MASTER.

@@ -4,44 +4,91 @@
        DATE-WRITTEN. 2025/11/11.
       ******************************************************************
       * PROGRAM: SUMM01
-      * PURPOSE: AGGREGATE SALES DATA BY DEPARTMENT
-      * INPUT:   INPUT-SUMM.DAT (DEPARTMENT CODE, SALES AMOUNT)
-      * OUTPUT:  OUTPUT-SUMM.DAT (DEPARTMENT CODE, TOTAL SALES)
-      *          CONTROL-LIST.DAT (CONTROL TOTALS)
+      * PURPOSE: AGGREGATE SALES DATA BY DEPARTMENT AND SUB-DEPARTMENT,
+      *          OR BY WEEK/MONTH WHEN SUMM01.PARM SELECTS A ROLLUP
+      *          MODE OTHER THAN THE DEPARTMENT DEFAULT.
+      * INPUT:   INPUT_SUMM.DAT (DEPT CODE, SUB-DEPT CODE, TRAN DATE,
+      *                          SALES AMOUNT) -- SORTED INTERNALLY, SO
+      *                          THE INPUT FILE NEED NOT ARRIVE IN ANY
+      *                          PARTICULAR ORDER.
+      *          SUMM01.PARM (OPTIONAL -- SELECTS THE ROLLUP MODE)
+      * OUTPUT:  OUTPUT_SUMM.DAT (GROUP TOTALS, WITH A PERCENT-OF-
+      *                          GRAND-TOTAL COLUMN)
+      *          CONTROL_LIST.DAT (CONTROL TOTALS)
+      *          SUMM01_REJ.LST (INPUT RECORDS WITH A NON-NUMERIC
+      *                          SALES AMOUNT)
       ******************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "data/aggregation/INPUT_SUMM.DA"
-      -    "T"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  FILE STATUS IS FS-INPUT.
-           SELECT OUTPUT-FILE ASSIGN TO "data/aggregation/OUTPUT_SUMM.D"
-      -    "AT"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  FILE STATUS IS FS-OUTPUT.
-           SELECT CONTROL-LIST ASSIGN TO "data/aggregation/CONTROL_LIST"
-      -    ".DAT"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  FILE STATUS IS FS-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "data/aggregation/INPUT_SUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN TO
+                   "data/aggregation/OUTPUT_SUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUTPUT.
+           SELECT CONTROL-LIST ASSIGN TO
+                   "data/aggregation/CONTROL_LIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO
+                   "data/aggregation/SUMM01_REJ.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+           SELECT SORTED-FILE ASSIGN TO
+                   "data/aggregation/SUMM01_SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED.
+           SELECT SORT-WORK-FILE ASSIGN TO
+                   "data/aggregation/SUMM01_SORT.TMP".
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD.
            05  DEPT-CODE-I      PIC X(2).
+           05  SUB-DEPT-CODE-I  PIC X(2).
+           05  TRAN-DATE-I      PIC 9(8).
            05  SALES-AMOUNT-I   PIC 9(8).
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
-           05  DEPT-CODE-O      PIC X(2).
+           05  LEVEL-LABEL-O    PIC X(8).
+           05  FILLER           PIC X(1) VALUE ','.
+      * Wide enough for WS-BUILD-KEY (7 bytes) -- the weekly rollup
+      * needs a YYYYMM month key plus a separate week-bucket digit, so
+      * this can no longer share a byte with the month the way a
+      * 6-byte key would.
+           05  GROUP-KEY-O      PIC X(7).
            05  FILLER           PIC X(1) VALUE ','.
            05  TOTAL-SALES-O    PIC 9(10).
+           05  FILLER           PIC X(1) VALUE ','.
+           05  PERCENT-OF-TOTAL-O PIC ZZ9.99.
 
        FD  CONTROL-LIST.
        01  CONTROL-RECORD     PIC X(80).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-RECORD   PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  RJ-MESSAGE           PIC X(40).
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05  SR-DEPT-CODE         PIC X(2).
+           05  SR-SUB-DEPT-CODE     PIC X(2).
+           05  SR-TRAN-DATE         PIC 9(8).
+           05  SR-SALES-AMOUNT      PIC 9(8).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-DEPT-CODE         PIC X(2).
+           05  SW-SUB-DEPT-CODE     PIC X(2).
+           05  SW-TRAN-DATE         PIC 9(8).
+           05  SW-SALES-AMOUNT      PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
@@ -52,13 +99,62 @@
                88 FS-OUTPUT-OK  VALUE "00".
            05  FS-CONTROL       PIC X(2).
                88 FS-CONTROL-OK VALUE "00".
+           05  FS-REJECT        PIC X(2).
+           05  FS-SORTED        PIC X(2).
 
        01  WORK-AREAS.
-           05  PREV-DEPT-CODE   PIC X(2) VALUE SPACES.
-           05  DEPT-TOTAL       PIC S9(10) VALUE 0.
            05  GRAND-TOTAL      PIC S9(12) VALUE 0.
            05  INPUT-REC-COUNT  PIC 9(5) VALUE 0.
            05  OUTPUT-REC-COUNT PIC 9(5) VALUE 0.
+           05  REJECT-REC-COUNT PIC 9(5) VALUE 0.
+
+      * WS-ROLLUP-MODE: 'D' department/sub-department (the default),
+      * 'W' weekly, 'M' monthly. Falls back to 'D' whenever SUMM01.PARM
+      * is missing or holds a value this program does not recognize --
+      * the same missing-file-defaults idiom REFORMAT01.PARM uses.
+      * Read through the shared PARM_READER subprogram (request 042)
+      * rather than its own FD.
+       01  WS-ROLLUP-MODE           PIC X VALUE 'D'.
+       01  WS-PARM-DSN              PIC X(80)
+               VALUE "data/aggregation/SUMM01.PARM".
+       01  WS-PARM-LINE             PIC X(80).
+       01  PARM-RECORD REDEFINES WS-PARM-LINE.
+           05  RM-MODE              PIC X(1).
+           05  FILLER               PIC X(79).
+       01  WS-PARM-FOUND            PIC X(1).
+
+       01  WS-INPUT-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-INPUT-DONE        VALUE 'Y'.
+       01  WS-SORTED-EOF-FLAG       PIC X VALUE 'N'.
+           88  WS-SORTED-DONE       VALUE 'Y'.
+
+      * Minor-level group totals -- one entry per sub-department (mode
+      * D) or per week/month bucket (modes W/M). Major-level totals
+      * (one entry per department, mode D only) are kept separately so
+      * a department's own total does not get mixed in with its sub-
+      * department breakdown.
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-ENTRY OCCURS 200 TIMES INDEXED BY GRP-IDX.
+               10  GRP-LABEL        PIC X(8).
+               10  GRP-KEY          PIC X(7).
+               10  GRP-TOTAL        PIC S9(10) VALUE 0.
+       01  WS-GROUP-COUNT           PIC 9(4) VALUE 0.
+
+       01  WS-MAJOR-TABLE.
+           05  WS-MAJOR-ENTRY OCCURS 50 TIMES INDEXED BY MAJ-IDX.
+               10  MAJ-KEY          PIC X(7).
+               10  MAJ-TOTAL        PIC S9(10) VALUE 0.
+       01  WS-MAJOR-COUNT           PIC 9(4) VALUE 0.
+
+      * 7 bytes: YYYYMM (6) plus a separate week-bucket digit for mode
+      * 'W', so the week digit no longer overlaps the month's own last
+      * digit the way it would in a 6-byte key.
+       01  WS-BUILD-KEY             PIC X(7).
+       01  WS-BUILD-LABEL           PIC X(8).
+       01  WS-DAY-NUM               PIC 9(2).
+       01  WS-WEEK-BUCKET           PIC 9(1).
+       01  WS-PERCENT               PIC S9(3)V99.
+       01  WS-FOUND-IDX             PIC 9(4).
 
        01  REPORT-HEADER.
            05 FILLER PIC X(80) VALUE "        SALES AGGREGATION REPORT".
@@ -66,72 +162,214 @@
        01  REPORT-TOTALS.
            05 FILLER           PIC X(20) VALUE "INPUT RECORD COUNT: ".
            05 RPT-IN-COUNT     PIC ZZZZ9.
-           05 FILLER           PIC X(21) VALUE " OUTPUT RECORD COUNT: ".
+           05 FILLER           PIC X(23) VALUE " OUTPUT RECORD COUNT: ".
            05 RPT-OUT-COUNT    PIC ZZZZ9.
            05 FILLER           PIC X(15) VALUE " GRAND TOTAL: ".
            05 RPT-GRAND-TOTAL  PIC ZZZ,ZZZ,ZZ9.
 
+       01  REPORT-REJECT-TOTAL.
+           05 FILLER           PIC X(23)
+               VALUE "REJECTED RECORD COUNT: ".
+           05 RPT-REJECT-COUNT PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        1000-MAIN.
-           PERFORM 2000-INITIALIZE.
-           PERFORM 3000-PROCESS-RECORDS UNTIL FS-INPUT-EOF.
-           PERFORM 4000-TERMINATE.
+           PERFORM 1100-READ-PARAMETERS.
+           PERFORM 2000-SORT-AND-VALIDATE-INPUT.
+           PERFORM 3000-BUILD-AGGREGATES.
+           PERFORM 4000-WRITE-REPORT.
+           PERFORM 5000-WRITE-CONTROL-TOTALS.
            STOP RUN.
 
-       2000-INITIALIZE.
-           OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE, CONTROL-LIST.
-           IF NOT FS-INPUT-OK
-               DISPLAY "ERROR OPENING INPUT FILE: " FS-INPUT
-               STOP RUN
-           END-IF.
-           IF NOT FS-OUTPUT-OK
-               DISPLAY "ERROR OPENING OUTPUT FILE: " FS-OUTPUT
-               STOP RUN
-           END-IF.
-           IF NOT FS-CONTROL-OK
-                DISPLAY "ERROR OPENING CONTROL LIST: " FS-CONTROL
-                STOP RUN
+       1100-READ-PARAMETERS.
+           CALL "PARM_READER" USING WS-PARM-DSN WS-PARM-LINE
+                   WS-PARM-FOUND.
+           IF WS-PARM-FOUND = 'Y'
+               IF RM-MODE = 'D' OR RM-MODE = 'W'
+                       OR RM-MODE = 'M'
+                   MOVE RM-MODE TO WS-ROLLUP-MODE
+               END-IF
            END-IF.
-           PERFORM 9000-READ-INPUT.
 
-       3000-PROCESS-RECORDS.
-           IF PREV-DEPT-CODE = SPACES
-               MOVE DEPT-CODE-I TO PREV-DEPT-CODE
-           END-IF.
+      * Validates each input record's sales amount and rejects the bad
+      * ones instead of letting them reach the sort, then internally
+      * sorts the survivors so the input file need not arrive in
+      * department/sub-department order -- SORT01's internal sort step
+      * and MATCH01/COMPARE-MASTER's sorted-key assumptions are the
+      * same general idea applied here to SUMM01's own input.
+       2000-SORT-AND-VALIDATE-INPUT.
+           OPEN OUTPUT REJECT-FILE.
+           SORT SORT-WORK-FILE
+               ASCENDING KEY SW-DEPT-CODE SW-SUB-DEPT-CODE SW-TRAN-DATE
+               INPUT PROCEDURE IS 2100-VALIDATE-AND-RELEASE
+               GIVING SORTED-FILE.
+           CLOSE REJECT-FILE.
+
+       2100-VALIDATE-AND-RELEASE.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL WS-INPUT-DONE
+               READ INPUT-FILE
+                   AT END
+                       SET WS-INPUT-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO INPUT-REC-COUNT
+                       IF SALES-AMOUNT-I NOT NUMERIC
+                           MOVE "Reject: sales amount is not numeric."
+                               TO RJ-MESSAGE
+                           PERFORM 2200-WRITE-TO-REJECT
+                       ELSE
+                           MOVE DEPT-CODE-I TO SW-DEPT-CODE
+                           MOVE SUB-DEPT-CODE-I TO SW-SUB-DEPT-CODE
+                           MOVE TRAN-DATE-I TO SW-TRAN-DATE
+                           MOVE SALES-AMOUNT-I TO SW-SALES-AMOUNT
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+       2200-WRITE-TO-REJECT.
+           MOVE INPUT-RECORD TO RJ-ORIGINAL-RECORD.
+           WRITE REJECT-RECORD.
+           ADD 1 TO REJECT-REC-COUNT.
+
+      * Builds the minor/major group totals and the grand total from
+      * the sorted file -- buffered in tables rather than written
+      * straight out, because the percent-of-total column on each line
+      * cannot be known until the grand total has been seen in full.
+       3000-BUILD-AGGREGATES.
+           OPEN INPUT SORTED-FILE.
+           PERFORM UNTIL WS-SORTED-DONE
+               READ SORTED-FILE
+                   AT END
+                       SET WS-SORTED-DONE TO TRUE
+                   NOT AT END
+                       PERFORM 3100-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE SORTED-FILE.
+
+       3100-ACCUMULATE-RECORD.
+           ADD SR-SALES-AMOUNT TO GRAND-TOTAL.
+           EVALUATE WS-ROLLUP-MODE
+               WHEN 'M'
+                   MOVE SPACES TO WS-BUILD-KEY
+                   MOVE SR-TRAN-DATE(1:6) TO WS-BUILD-KEY(1:6)
+                   MOVE "MONTH" TO WS-BUILD-LABEL
+                   PERFORM 3200-ACCUMULATE-GROUP
+               WHEN 'W'
+                   PERFORM 3300-COMPUTE-WEEK-KEY
+                   MOVE "WEEK" TO WS-BUILD-LABEL
+                   PERFORM 3200-ACCUMULATE-GROUP
+               WHEN OTHER
+                   MOVE SPACES TO WS-BUILD-KEY
+                   MOVE SR-DEPT-CODE TO WS-BUILD-KEY(1:2)
+                   MOVE SR-SUB-DEPT-CODE TO WS-BUILD-KEY(3:2)
+                   MOVE "SUBDEPT" TO WS-BUILD-LABEL
+                   PERFORM 3200-ACCUMULATE-GROUP
+                   MOVE SPACES TO WS-BUILD-KEY
+                   MOVE SR-DEPT-CODE TO WS-BUILD-KEY(1:2)
+                   PERFORM 3400-ACCUMULATE-MAJOR
+           END-EVALUATE.
+
+      * Monthly rollup buckets by calendar month (the date's first six
+      * digits, YYYYMM). Weekly rollup is a simplified week-within-
+      * month bucket (day 1-7 = week 1, 8-14 = week 2, and so on) --
+      * true ISO week numbering was not needed for this report and
+      * would need a calendar library this program does not have.
+       3300-COMPUTE-WEEK-KEY.
+           MOVE SPACES TO WS-BUILD-KEY.
+           MOVE SR-TRAN-DATE(1:6) TO WS-BUILD-KEY(1:6).
+           MOVE SR-TRAN-DATE(7:2) TO WS-DAY-NUM.
+           COMPUTE WS-WEEK-BUCKET = (WS-DAY-NUM - 1) / 7 + 1.
+           MOVE WS-WEEK-BUCKET TO WS-BUILD-KEY(7:1).
 
-           IF DEPT-CODE-I NOT = PREV-DEPT-CODE
-               PERFORM 3100-WRITE-DEPT-TOTAL
+       3200-ACCUMULATE-GROUP.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > WS-GROUP-COUNT
+               IF GRP-KEY(GRP-IDX) = WS-BUILD-KEY
+                   MOVE GRP-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE WS-GROUP-COUNT TO WS-FOUND-IDX
+               SET GRP-IDX TO WS-FOUND-IDX
+               MOVE WS-BUILD-LABEL TO GRP-LABEL(GRP-IDX)
+               MOVE WS-BUILD-KEY TO GRP-KEY(GRP-IDX)
+           ELSE
+               SET GRP-IDX TO WS-FOUND-IDX
            END-IF.
+           ADD SR-SALES-AMOUNT TO GRP-TOTAL(GRP-IDX).
 
-           ADD SALES-AMOUNT-I TO DEPT-TOTAL.
-           PERFORM 9000-READ-INPUT.
+       3400-ACCUMULATE-MAJOR.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING MAJ-IDX FROM 1 BY 1
+                   UNTIL MAJ-IDX > WS-MAJOR-COUNT
+               IF MAJ-KEY(MAJ-IDX) = WS-BUILD-KEY
+                   MOVE MAJ-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-MAJOR-COUNT
+               MOVE WS-MAJOR-COUNT TO WS-FOUND-IDX
+               SET MAJ-IDX TO WS-FOUND-IDX
+               MOVE WS-BUILD-KEY TO MAJ-KEY(MAJ-IDX)
+           ELSE
+               SET MAJ-IDX TO WS-FOUND-IDX
+           END-IF.
+           ADD SR-SALES-AMOUNT TO MAJ-TOTAL(MAJ-IDX).
 
+      * Writes one line per minor group and, in department mode, one
+      * further line per major (department) total -- each carrying its
+      * share of the grand total in PERCENT-OF-TOTAL-O.
+       4000-WRITE-REPORT.
+           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM VARYING GRP-IDX FROM 1 BY 1
+                   UNTIL GRP-IDX > WS-GROUP-COUNT
+               MOVE GRP-LABEL(GRP-IDX) TO LEVEL-LABEL-O
+               MOVE GRP-KEY(GRP-IDX) TO GROUP-KEY-O
+               MOVE GRP-TOTAL(GRP-IDX) TO TOTAL-SALES-O
+               PERFORM 4100-COMPUTE-PERCENT
+           END-PERFORM.
+           PERFORM VARYING MAJ-IDX FROM 1 BY 1
+                   UNTIL MAJ-IDX > WS-MAJOR-COUNT
+               MOVE "DEPT" TO LEVEL-LABEL-O
+               MOVE MAJ-KEY(MAJ-IDX) TO GROUP-KEY-O
+               MOVE MAJ-TOTAL(MAJ-IDX) TO TOTAL-SALES-O
+               IF GRAND-TOTAL = 0
+                   MOVE 0 TO WS-PERCENT
+               ELSE
+                   COMPUTE WS-PERCENT ROUNDED =
+                       MAJ-TOTAL(MAJ-IDX) * 100 / GRAND-TOTAL
+               END-IF
+               MOVE WS-PERCENT TO PERCENT-OF-TOTAL-O
+               WRITE OUTPUT-RECORD
+               ADD 1 TO OUTPUT-REC-COUNT
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
 
-       3100-WRITE-DEPT-TOTAL.
-           MOVE PREV-DEPT-CODE TO DEPT-CODE-O.
-           MOVE DEPT-TOTAL TO TOTAL-SALES-O.
+       4100-COMPUTE-PERCENT.
+           IF GRAND-TOTAL = 0
+               MOVE 0 TO WS-PERCENT
+           ELSE
+               COMPUTE WS-PERCENT ROUNDED =
+                   GRP-TOTAL(GRP-IDX) * 100 / GRAND-TOTAL
+           END-IF.
+           MOVE WS-PERCENT TO PERCENT-OF-TOTAL-O.
            WRITE OUTPUT-RECORD.
            ADD 1 TO OUTPUT-REC-COUNT.
-           ADD DEPT-TOTAL TO GRAND-TOTAL.
-           MOVE 0 TO DEPT-TOTAL.
-           MOVE DEPT-CODE-I TO PREV-DEPT-CODE.
-
-
-       4000-TERMINATE.
-           PERFORM 3100-WRITE-DEPT-TOTAL. *> Write last department
-           PERFORM 5000-WRITE-CONTROL-TOTALS.
-           CLOSE INPUT-FILE, OUTPUT-FILE, CONTROL-LIST.
 
        5000-WRITE-CONTROL-TOTALS.
-            WRITE CONTROL-RECORD FROM REPORT-HEADER.
-            MOVE INPUT-REC-COUNT TO RPT-IN-COUNT.
-            MOVE OUTPUT-REC-COUNT TO RPT-OUT-COUNT.
-            MOVE GRAND-TOTAL TO RPT-GRAND-TOTAL.
-            WRITE CONTROL-RECORD FROM REPORT-TOTALS.
-
-       9000-READ-INPUT.
-           READ INPUT-FILE.
-           IF FS-INPUT-OK
-               ADD 1 TO INPUT-REC-COUNT
-           END-IF.
+           OPEN OUTPUT CONTROL-LIST.
+           WRITE CONTROL-RECORD FROM REPORT-HEADER.
+           MOVE INPUT-REC-COUNT TO RPT-IN-COUNT.
+           MOVE OUTPUT-REC-COUNT TO RPT-OUT-COUNT.
+           MOVE GRAND-TOTAL TO RPT-GRAND-TOTAL.
+           WRITE CONTROL-RECORD FROM REPORT-TOTALS.
+           MOVE REJECT-REC-COUNT TO RPT-REJECT-COUNT.
+           WRITE CONTROL-RECORD FROM REPORT-REJECT-TOTAL.
+           CLOSE CONTROL-LIST.
+
+       END PROGRAM SUMM01.

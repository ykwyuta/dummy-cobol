@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYEND-RECON.
+       AUTHOR. Jules.
+      *
+      * Day-end reconciliation report. Reads SALES_HISTORY.DAT and
+      * nets each item's sales/return activity the same way SALES_PROC
+      * nets it before calling INV_UPDATE (see ACCUMULATE-ITEM-TOTAL
+      * there), then looks each item up on MASTER_ITEM.IDX and reports
+      * the day's net quantity change and dollar value alongside the
+      * item's current stock on hand.
+      *
+      * This system keeps no opening-balance snapshot, so this is a
+      * same-day activity-vs-master cross-check rather than a true
+      * beginning/ending balance reconciliation -- an item whose
+      * current stock does not look consistent with the day's net
+      * change is left for a reviewer to judge, and any item posted to
+      * history but no longer found on the master is flagged outright.
+      *
+      * SALES_HISTORY.DAT now accumulates across daily runs instead of
+      * being truncated each day (request 046), so this report only
+      * accumulates records whose HIST-TRAN-DATE matches today's date
+      * -- prior days' history is skipped rather than folded into
+      * "today's" totals.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO DSN-HISTORY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORY.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT REPORT-FILE ASSIGN TO DSN-REPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+           COPY "HISTORYREC.CPY".
+
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       FD  REPORT-FILE.
+      * Wide enough for RECON-LINE, the longer of the two lines
+      * written here (92 bytes).
+       01  REPORT-RECORD            PIC X(92).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-HISTORY           PIC X(2).
+           05  FS-ITEM              PIC X(2).
+           05  FS-REPORT            PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-HISTORY       PIC X(36)
+              VALUE "data/master_update/SALES_HISTORY.DAT".
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-REPORT        PIC X(37)
+              VALUE "data/master_update/DAYEND_RECON.LST".
+
+       01  WS-HISTORY-EOF-FLAG      PIC X VALUE 'N'.
+           88  IS-HISTORY-EOF       VALUE 'Y'.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+
+      * Net quantity change and dollar value per item, accumulated
+      * across the whole history file before any report line is
+      * written -- the same find-or-add table technique SALES_PROC
+      * uses to net sales against returns before updating inventory.
+       01  WS-ITEM-TOTALS-TABLE.
+           05  WS-ITEM-TOTAL-COUNT  PIC 9(4) VALUE 0.
+           05  WS-ITEM-TOTALS OCCURS 500 TIMES
+                   INDEXED BY WS-IT-IDX.
+               10  WS-IT-ITEM-CODE      PIC X(8).
+               10  WS-IT-NET-QTY-CHG    PIC S9(7)V99.
+               10  WS-IT-DAY-VALUE      PIC S9(9)V99.
+
+       01  WS-SEARCH-IDX            PIC 9(4).
+       01  WS-FOUND-FLAG            PIC X VALUE 'N'.
+           88  ITEM-FOUND           VALUE 'Y'.
+
+       01  WS-ITEMS-RECONCILED      PIC 9(5) VALUE 0.
+       01  WS-ITEMS-NOT-ON-MASTER   PIC 9(5) VALUE 0.
+       01  WS-TOTAL-DAY-VALUE       PIC S9(9)V99 VALUE 0.
+
+       01  RECON-LINE.
+           05  RCL-ITEM-CODE        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  RCL-ITEM-NAME        PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(9) VALUE "NET CHG: ".
+           05  RCL-NET-QTY-CHANGE   PIC -(5)9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(11) VALUE "CUR STOCK: ".
+           05  RCL-CUR-STOCK        PIC -(5)9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(11) VALUE "DAY VALUE: ".
+           05  RCL-DAY-VALUE        PIC -(7)9.99.
+
+       01  NOT-FOUND-LINE.
+           05  NFL-ITEM-CODE        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(40)
+               VALUE "HAD SALES ACTIVITY BUT IS NOT ON MASTER".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT HISTORY-FILE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF FS-HISTORY NOT = "00"
+               DISPLAY "ERROR OPENING HISTORY FILE: " FS-HISTORY
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL IS-HISTORY-EOF
+               READ HISTORY-FILE
+                   AT END
+                       SET IS-HISTORY-EOF TO TRUE
+                   NOT AT END
+                       IF HIST-TRAN-DATE = WS-TODAY-DATE
+                           PERFORM ACCUMULATE-HISTORY-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-ITEM-TOTAL-COUNT
+               PERFORM WRITE-RECON-LINE
+           END-PERFORM.
+
+           DISPLAY "DAYEND-RECON TOTALS -- RECONCILED: "
+                   WS-ITEMS-RECONCILED
+                   " NOT ON MASTER: " WS-ITEMS-NOT-ON-MASTER
+                   " TOTAL DAY VALUE: " WS-TOTAL-DAY-VALUE.
+
+       END-PROGRAM.
+           CLOSE HISTORY-FILE ITEM-MASTER-FILE REPORT-FILE.
+           STOP RUN.
+
+      * A sale moves stock down, a return moves it back up -- the
+      * reverse of SALES_PROC's own net-sold-quantity accumulation,
+      * since this report states its totals in terms of the stock
+      * change they caused rather than the quantity sold.
+       ACCUMULATE-HISTORY-TOTAL.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-ITEM-TOTAL-COUNT
+               IF WS-IT-ITEM-CODE(WS-SEARCH-IDX) = HIST-ITEM-CODE
+                   SET ITEM-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT ITEM-FOUND
+               ADD 1 TO WS-ITEM-TOTAL-COUNT
+               MOVE WS-ITEM-TOTAL-COUNT TO WS-SEARCH-IDX
+               MOVE HIST-ITEM-CODE TO WS-IT-ITEM-CODE(WS-SEARCH-IDX)
+               MOVE 0 TO WS-IT-NET-QTY-CHG(WS-SEARCH-IDX)
+               MOVE 0 TO WS-IT-DAY-VALUE(WS-SEARCH-IDX)
+           END-IF.
+
+           IF HIST-TRAN-TYPE = 'R'
+               COMPUTE WS-IT-NET-QTY-CHG(WS-SEARCH-IDX) =
+                       WS-IT-NET-QTY-CHG(WS-SEARCH-IDX) + HIST-QTY
+               COMPUTE WS-IT-DAY-VALUE(WS-SEARCH-IDX) =
+                       WS-IT-DAY-VALUE(WS-SEARCH-IDX) + HIST-EXT-VALUE
+               ADD HIST-EXT-VALUE TO WS-TOTAL-DAY-VALUE
+           ELSE
+               COMPUTE WS-IT-NET-QTY-CHG(WS-SEARCH-IDX) =
+                       WS-IT-NET-QTY-CHG(WS-SEARCH-IDX) - HIST-QTY
+               COMPUTE WS-IT-DAY-VALUE(WS-SEARCH-IDX) =
+                       WS-IT-DAY-VALUE(WS-SEARCH-IDX) - HIST-EXT-VALUE
+               SUBTRACT HIST-EXT-VALUE FROM WS-TOTAL-DAY-VALUE
+           END-IF.
+
+       WRITE-RECON-LINE.
+           MOVE WS-IT-ITEM-CODE(WS-SEARCH-IDX) TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-IT-ITEM-CODE(WS-SEARCH-IDX) TO NFL-ITEM-CODE
+                   WRITE REPORT-RECORD FROM NOT-FOUND-LINE
+                   ADD 1 TO WS-ITEMS-NOT-ON-MASTER
+               NOT INVALID KEY
+                   MOVE IM-ITEM-CODE TO RCL-ITEM-CODE
+                   MOVE IM-ITEM-NAME TO RCL-ITEM-NAME
+                   MOVE WS-IT-NET-QTY-CHG(WS-SEARCH-IDX)
+                       TO RCL-NET-QTY-CHANGE
+                   MOVE IM-STOCK-QTY TO RCL-CUR-STOCK
+                   MOVE WS-IT-DAY-VALUE(WS-SEARCH-IDX) TO RCL-DAY-VALUE
+                   WRITE REPORT-RECORD FROM RECON-LINE
+                   ADD 1 TO WS-ITEMS-RECONCILED
+           END-READ.
+
+       END PROGRAM DAYEND-RECON.

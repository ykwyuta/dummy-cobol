@@ -9,30 +9,80 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ITEM-MASTER-FILE ASSIGN TO "data/master_update/MASTER_ITEM.IDX"
+           SELECT ITEM-MASTER-FILE ASSIGN TO
+                   "data/master_update/MASTER_ITEM.IDX"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS IM-ITEM-CODE
                FILE STATUS IS FS-ITEM.
+           SELECT AUDIT-FILE ASSIGN TO
+                   "data/master_update/INV_AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ITEM-MASTER-FILE.
            COPY "ITEMREC.CPY".
 
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AU-ITEM-CODE         PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AU-TRAN-TYPE         PIC X.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AU-QTY               PIC -(4)9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AU-BEFORE-QTY        PIC -(5)9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AU-AFTER-QTY         PIC -(5)9.99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AU-STATUS            PIC X(2).
+
        WORKING-STORAGE SECTION.
        01  FS-ITEM                  PIC X(2).
-       01  WS-CALC-QTY              PIC S9(7).
+       01  FS-AUDIT                 PIC X(2).
+       01  WS-CALC-QTY              PIC S9(7)V99.
+       01  WS-BEFORE-QTY            PIC S9(7)V99.
 
        LINKAGE SECTION.
        01  LK-ITEM-CODE             PIC X(8).
-       01  LK-QTY                   PIC S9(5) SIGN IS LEADING SEPARATE.
+      * LK-QTY carries 2 decimal places so weight-sold items can be
+      * applied to stock without truncation.
+       01  LK-QTY                   PIC S9(5)V99
+                                     SIGN IS LEADING SEPARATE.
+      * LK-TRAN-TYPE tells the subprogram which direction to apply
+      * LK-QTY in:
+      *   'S' sale      - subtract LK-QTY from stock
+      *   'R' return    - add LK-QTY back to stock
+      *   'I' inquire   - no stock change, just look up price/status
+       01  LK-TRAN-TYPE             PIC X.
+      * LK-STATUS is returned to the caller:
+      *   "00" stock updated
+      *   "01" item code not found on the master file
+      *   "02" update rejected, would drive stock negative
+      *   "03" rewrite of the master record failed
+      *   "04" item is deactivated on the master file
+       01  LK-STATUS                PIC X(2).
+      * LK-UNIT-PRICE is returned to the caller so it does not have
+      * to open the master file itself just to price a sale.
+       01  LK-UNIT-PRICE            PIC 9(7)V99.
+      * LK-TAX-RATE is returned alongside LK-UNIT-PRICE so a caller
+      * pricing a sale can compute a tax-inclusive value without a
+      * separate read of the master file.
+       01  LK-TAX-RATE              PIC 9(2)V99.
 
-       PROCEDURE DIVISION USING LK-ITEM-CODE, LK-QTY.
+       PROCEDURE DIVISION USING LK-ITEM-CODE, LK-QTY, LK-TRAN-TYPE,
+               LK-STATUS, LK-UNIT-PRICE, LK-TAX-RATE.
        MAIN-PROCEDURE.
+           MOVE "00" TO LK-STATUS.
+           MOVE 0 TO LK-UNIT-PRICE.
+           MOVE 0 TO LK-TAX-RATE.
            OPEN I-O ITEM-MASTER-FILE.
 
            IF FS-ITEM NOT = "00"
                DISPLAY "SUB: ERROR OPENING MASTER FILE: " FS-ITEM
+               MOVE "01" TO LK-STATUS
                GO TO END-PROGRAM
            END-IF.
 
@@ -42,16 +92,46 @@
                INVALID KEY
                    DISPLAY "SUB: ITEM NOT FOUND. CODE: " LK-ITEM-CODE
                            ", STATUS: " FS-ITEM
+                   MOVE "01" TO LK-STATUS
                    GO TO END-UPDATE
            END-READ.
 
            MOVE LK-QTY TO WS-CALC-QTY.
-           COMPUTE IM-STOCK-QTY = IM-STOCK-QTY - WS-CALC-QTY.
+           MOVE IM-UNIT-PRICE TO LK-UNIT-PRICE.
+           MOVE IM-TAX-RATE TO LK-TAX-RATE.
+           MOVE IM-STOCK-QTY TO WS-BEFORE-QTY.
+
+           IF IM-IS-INACTIVE
+               DISPLAY "SUB: ITEM IS INACTIVE. CODE: " LK-ITEM-CODE
+               MOVE "04" TO LK-STATUS
+               GO TO END-UPDATE
+           END-IF.
+
+           IF LK-TRAN-TYPE = 'I'
+               GO TO END-UPDATE
+           END-IF.
+
+           IF LK-TRAN-TYPE = 'R'
+               COMPUTE IM-STOCK-QTY = IM-STOCK-QTY + WS-CALC-QTY
+           ELSE
+               IF IM-STOCK-QTY - WS-CALC-QTY < 0
+                   DISPLAY
+                       "SUB: UPDATE REJECTED, WOULD GO NEGATIVE. CODE: "
+                       LK-ITEM-CODE ", STOCK: " IM-STOCK-QTY
+                       ", QTY: " WS-CALC-QTY
+                   MOVE "02" TO LK-STATUS
+                   GO TO END-UPDATE
+               END-IF
+               COMPUTE IM-STOCK-QTY = IM-STOCK-QTY - WS-CALC-QTY
+           END-IF.
 
            REWRITE IM-RECORD
                INVALID KEY
                    DISPLAY "SUB: ERROR REWRITING RECORD. CODE: "
                            LK-ITEM-CODE ", STATUS: " FS-ITEM
+                   MOVE "03" TO LK-STATUS
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
            END-REWRITE.
 
        END-UPDATE.
@@ -59,3 +139,22 @@
 
        END-PROGRAM.
            EXIT PROGRAM.
+
+      * Appends a before/after record of the stock change to the
+      * audit log. Opened and closed on every call, same as the
+      * checkpoint file in SALES-PROC, since this subprogram keeps no
+      * state between calls.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE LK-ITEM-CODE TO AU-ITEM-CODE.
+           MOVE LK-TRAN-TYPE TO AU-TRAN-TYPE.
+           MOVE WS-CALC-QTY TO AU-QTY.
+           MOVE WS-BEFORE-QTY TO AU-BEFORE-QTY.
+           MOVE IM-STOCK-QTY TO AU-AFTER-QTY.
+           MOVE LK-STATUS TO AU-STATUS.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.

@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARE-MASTER.
+       AUTHOR. Jules.
+      *
+      * Compares the current MASTER_ITEM.IDX against the most recent
+      * generation backup GEN_BACKUP leaves behind (MASTER_ITEM.BK1)
+      * and reports items added, removed, or changed between the two
+      * generations.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT PRIOR-FILE ASSIGN TO DSN-PRIOR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PRIOR.
+           SELECT REPORT-FILE ASSIGN TO DSN-REPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+      * Independent copy of the same record layout as ITEMREC.CPY --
+      * this FD reads the flat generation backup GEN_BACKUP wrote, not
+      * the live indexed master, so it cannot share that FD's COPY.
+       FD  PRIOR-FILE.
+       01  PRIOR-RECORD.
+           05  PM-ITEM-CODE         PIC X(8).
+           05  PM-ITEM-NAME         PIC X(20).
+           05  PM-STOCK-QTY         PIC S9(7)V99.
+           05  PM-UNIT-PRICE        PIC 9(7)V99.
+           05  PM-UNIT-COST         PIC 9(7)V99.
+           05  PM-ACTIVE-FLAG       PIC X.
+           05  PM-TAX-RATE          PIC 9(2)V99.
+           05  PM-CURRENCY-CODE     PIC X(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD            PIC X(220).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-ITEM              PIC X(2).
+           05  FS-PRIOR             PIC X(2).
+           05  FS-REPORT            PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-PRIOR         PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.BK1".
+           05 DSN-REPORT        PIC X(38)
+              VALUE "data/master_update/COMPARE_MASTER.LST".
+
+       01  WS-EOF-FLAGS.
+           05  WS-CURRENT-EOF       PIC X VALUE 'N'.
+           05  WS-PRIOR-EOF         PIC X VALUE 'N'.
+
+       01  WS-REPORT-COUNTS.
+           05  WS-ADDED-COUNT       PIC 9(5) VALUE 0.
+           05  WS-REMOVED-COUNT     PIC 9(5) VALUE 0.
+           05  WS-CHANGED-COUNT     PIC 9(5) VALUE 0.
+           05  WS-UNCHANGED-COUNT   PIC 9(5) VALUE 0.
+
+       01  COMPARE-LINE.
+           05  CL-ITEM-CODE         PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  CL-ACTION            PIC X(9).
+           05  FILLER               PIC X(1) VALUE SPACE.
+      * Wide enough to hold all seven before/after field pairs this
+      * codebase's widest change report can produce, with room to
+      * spare -- BUILD-CHANGED-DETAIL's own worst case (every field
+      * changed at once) runs to about 190 bytes.
+           05  CL-DETAIL            PIC X(200).
+
+       01  WS-DETAIL-POINTER        PIC 9(4).
+       01  WS-DETAIL-OVERFLOW-FLAG  PIC X VALUE 'N'.
+           88  DETAIL-OVERFLOWED    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           OPEN INPUT PRIOR-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF FS-ITEM NOT = "00"
+               DISPLAY "COMPARE-MASTER: ERROR OPENING MASTER FILE: "
+                       FS-ITEM
+               GO TO END-PROGRAM
+           END-IF.
+           IF FS-PRIOR NOT = "00"
+               DISPLAY "COMPARE-MASTER: NO PRIOR GENERATION TO "
+                       "COMPARE AGAINST."
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM READ-CURRENT.
+           PERFORM READ-PRIOR.
+
+           PERFORM UNTIL WS-CURRENT-EOF = 'Y' AND WS-PRIOR-EOF = 'Y'
+               EVALUATE TRUE
+                   WHEN IM-ITEM-CODE < PM-ITEM-CODE
+                           AND WS-CURRENT-EOF = 'N'
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-CURRENT
+                   WHEN IM-ITEM-CODE > PM-ITEM-CODE
+                           AND WS-PRIOR-EOF = 'N'
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-PRIOR
+                   WHEN IM-ITEM-CODE = PM-ITEM-CODE
+                       PERFORM REPORT-IF-CHANGED
+                       PERFORM READ-CURRENT
+                       PERFORM READ-PRIOR
+                   WHEN WS-CURRENT-EOF = 'N'
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-CURRENT
+                   WHEN WS-PRIOR-EOF = 'N'
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-PRIOR
+               END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY "COMPARE-MASTER TOTALS -- ADDED: " WS-ADDED-COUNT
+                   " REMOVED: " WS-REMOVED-COUNT
+                   " CHANGED: " WS-CHANGED-COUNT
+                   " UNCHANGED: " WS-UNCHANGED-COUNT.
+
+       END-PROGRAM.
+           CLOSE ITEM-MASTER-FILE PRIOR-FILE REPORT-FILE.
+           STOP RUN.
+
+       READ-CURRENT.
+           READ ITEM-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CURRENT-EOF
+                   MOVE HIGH-VALUES TO IM-ITEM-CODE
+           END-READ.
+
+       READ-PRIOR.
+           READ PRIOR-FILE
+               AT END
+                   MOVE 'Y' TO WS-PRIOR-EOF
+                   MOVE HIGH-VALUES TO PM-ITEM-CODE
+           END-READ.
+
+       REPORT-ADDED.
+           MOVE IM-ITEM-CODE TO CL-ITEM-CODE.
+           MOVE "ADDED" TO CL-ACTION.
+           MOVE IM-ITEM-NAME TO CL-DETAIL.
+           WRITE REPORT-RECORD FROM COMPARE-LINE.
+           ADD 1 TO WS-ADDED-COUNT.
+
+       REPORT-REMOVED.
+           MOVE PM-ITEM-CODE TO CL-ITEM-CODE.
+           MOVE "REMOVED" TO CL-ACTION.
+           MOVE PM-ITEM-NAME TO CL-DETAIL.
+           WRITE REPORT-RECORD FROM COMPARE-LINE.
+           ADD 1 TO WS-REMOVED-COUNT.
+
+       REPORT-IF-CHANGED.
+           IF IM-ITEM-NAME = PM-ITEM-NAME
+                   AND IM-STOCK-QTY = PM-STOCK-QTY
+                   AND IM-UNIT-PRICE = PM-UNIT-PRICE
+                   AND IM-UNIT-COST = PM-UNIT-COST
+                   AND IM-ACTIVE-FLAG = PM-ACTIVE-FLAG
+                   AND IM-TAX-RATE = PM-TAX-RATE
+                   AND IM-CURRENCY-CODE = PM-CURRENCY-CODE
+               ADD 1 TO WS-UNCHANGED-COUNT
+           ELSE
+               MOVE IM-ITEM-CODE TO CL-ITEM-CODE
+               MOVE "CHANGED" TO CL-ACTION
+               MOVE SPACES TO CL-DETAIL
+               MOVE 1 TO WS-DETAIL-POINTER
+               MOVE 'N' TO WS-DETAIL-OVERFLOW-FLAG
+               PERFORM BUILD-CHANGED-DETAIL
+               IF DETAIL-OVERFLOWED
+                   MOVE "...TRUNCATED" TO CL-DETAIL(189:12)
+               END-IF
+               WRITE REPORT-RECORD FROM COMPARE-LINE
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+
+      * Reports only the fields that actually differ, rather than
+      * always quoting stock/price whether or not they changed, so the
+      * detail line traces every changed field back to this run.
+       BUILD-CHANGED-DETAIL.
+           IF IM-ITEM-NAME NOT = PM-ITEM-NAME
+               STRING "NAME " PM-ITEM-NAME " -> " IM-ITEM-NAME " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-STOCK-QTY NOT = PM-STOCK-QTY
+               STRING "STOCK " PM-STOCK-QTY " -> " IM-STOCK-QTY " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-UNIT-PRICE NOT = PM-UNIT-PRICE
+               STRING "PRICE " PM-UNIT-PRICE " -> " IM-UNIT-PRICE " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-UNIT-COST NOT = PM-UNIT-COST
+               STRING "COST " PM-UNIT-COST " -> " IM-UNIT-COST " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-ACTIVE-FLAG NOT = PM-ACTIVE-FLAG
+               STRING "ACTIVE " PM-ACTIVE-FLAG " -> " IM-ACTIVE-FLAG
+                      " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-TAX-RATE NOT = PM-TAX-RATE
+               STRING "TAX " PM-TAX-RATE " -> " IM-TAX-RATE " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+           IF IM-CURRENCY-CODE NOT = PM-CURRENCY-CODE
+               STRING "CURRENCY " PM-CURRENCY-CODE " -> "
+                      IM-CURRENCY-CODE " "
+                   DELIMITED BY SIZE INTO CL-DETAIL
+                   WITH POINTER WS-DETAIL-POINTER
+                   ON OVERFLOW
+                       SET DETAIL-OVERFLOWED TO TRUE
+               END-STRING
+           END-IF.
+
+       END PROGRAM COMPARE-MASTER.

@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-INQUIRY.
+       AUTHOR. Jules.
+      *
+      * Reads a list of item codes to look up and reports each one's
+      * current master record, or that it was not found, to a listing
+      * -- a read-only companion to ITEM_MAINT for answering "what is
+      * on file for this item code right now" without risking a
+      * maintenance action.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-FILE ASSIGN TO DSN-INQUIRY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INQUIRY.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT REPORT-FILE ASSIGN TO DSN-REPORT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-FILE.
+       01  INQUIRY-RECORD.
+           05  IQ-ITEM-CODE         PIC X(8).
+
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       FD  REPORT-FILE.
+      * Wide enough for FOUND-LINE, the longer of the two lines
+      * written here (103 bytes).
+       01  REPORT-RECORD            PIC X(103).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-INQUIRY           PIC X(2).
+           05  FS-ITEM              PIC X(2).
+           05  FS-REPORT            PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-INQUIRY       PIC X(37)
+              VALUE "data/master_update/ITEM_INQUIRY.DAT".
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-REPORT        PIC X(37)
+              VALUE "data/master_update/ITEM_INQUIRY.LST".
+
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+
+       01  WS-FOUND-COUNT           PIC 9(5) VALUE 0.
+       01  WS-NOT-FOUND-COUNT       PIC 9(5) VALUE 0.
+
+       01  FOUND-LINE.
+           05  FL-ITEM-CODE         PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FL-ITEM-NAME         PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(7) VALUE "STOCK: ".
+           05  FL-STOCK-QTY         PIC -(5)9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(7) VALUE "PRICE: ".
+           05  FL-UNIT-PRICE        PIC Z(5)9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(6) VALUE "COST: ".
+           05  FL-UNIT-COST         PIC Z(5)9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(5) VALUE "TAX: ".
+           05  FL-TAX-RATE          PIC Z9.99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FL-CURRENCY-CODE     PIC X(3).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FL-STATUS            PIC X(8).
+
+       01  NOT-FOUND-LINE.
+           05  NFL-ITEM-CODE        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  FILLER               PIC X(19)
+               VALUE "NOT FOUND ON MASTER".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT INQUIRY-FILE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF FS-ITEM NOT = "00"
+               DISPLAY "ERROR OPENING MASTER FILE: " FS-ITEM
+               GO TO END-PROGRAM
+           END-IF.
+
+           PERFORM UNTIL IS-EOF
+               READ INQUIRY-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM LOOKUP-ITEM
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "ITEM-INQUIRY TOTALS -- FOUND: " WS-FOUND-COUNT
+                   " NOT FOUND: " WS-NOT-FOUND-COUNT.
+
+       END-PROGRAM.
+           CLOSE INQUIRY-FILE ITEM-MASTER-FILE REPORT-FILE.
+           STOP RUN.
+
+       LOOKUP-ITEM.
+           MOVE IQ-ITEM-CODE TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE IQ-ITEM-CODE TO NFL-ITEM-CODE
+                   WRITE REPORT-RECORD FROM NOT-FOUND-LINE
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+               NOT INVALID KEY
+                   MOVE IM-ITEM-CODE TO FL-ITEM-CODE
+                   MOVE IM-ITEM-NAME TO FL-ITEM-NAME
+                   MOVE IM-STOCK-QTY TO FL-STOCK-QTY
+                   MOVE IM-UNIT-PRICE TO FL-UNIT-PRICE
+                   MOVE IM-UNIT-COST TO FL-UNIT-COST
+                   MOVE IM-TAX-RATE TO FL-TAX-RATE
+                   MOVE IM-CURRENCY-CODE TO FL-CURRENCY-CODE
+                   IF IM-IS-ACTIVE
+                       MOVE "ACTIVE" TO FL-STATUS
+                   ELSE
+                       MOVE "INACTIVE" TO FL-STATUS
+                   END-IF
+                   WRITE REPORT-RECORD FROM FOUND-LINE
+                   ADD 1 TO WS-FOUND-COUNT
+           END-READ.
+
+       END PROGRAM ITEM-INQUIRY.

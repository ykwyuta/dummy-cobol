@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARM_READER.
+       AUTHOR. Jules.
+      *
+      * Shared parameter-card reader for SELECT01, SUMM01, and
+      * MATCH01's control-counts read. Opens the caller's parameter
+      * file and, if it exists and has at least one record, hands back
+      * that record's raw 80-byte line with FOUND-FLAG set to 'Y'; if
+      * the file is missing or empty, FOUND-FLAG comes back 'N' and
+      * the line is spaces, so the caller keeps its own hard-coded
+      * defaults -- the same missing-file-defaults idiom this codebase
+      * already used three times over (and ARCHIVE_HIST's cutoff-date
+      * read before that), now factored into one place. Each caller
+      * REDEFINEs the raw line over its own PARM field layout, since
+      * the three callers' parameter cards don't share a common shape.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN DYNAMIC PARM-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARM-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-FILE-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-PARM-FILE             PIC X(2).
+
+       LINKAGE SECTION.
+       01  PARM-DSN                 PIC X(80).
+       01  PARM-LINE                PIC X(80).
+       01  PARM-FOUND-FLAG          PIC X(1).
+
+       PROCEDURE DIVISION USING PARM-DSN PARM-LINE PARM-FOUND-FLAG.
+       MAIN-PROCEDURE.
+           MOVE 'N' TO PARM-FOUND-FLAG.
+           MOVE SPACES TO PARM-LINE.
+           OPEN INPUT PARM-FILE.
+           IF FS-PARM-FILE = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-FILE-RECORD TO PARM-LINE
+                       MOVE 'Y' TO PARM-FOUND-FLAG
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+           GOBACK.
+
+       END PROGRAM PARM_READER.

@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN_BACKUP.
+       AUTHOR. Jules.
+      *
+      * Subprogram for the master update sample. Called once at the
+      * start of any run that is about to rewrite MASTER_ITEM.IDX, so
+      * a prior generation is always on hand if a bad run needs to be
+      * backed out. Keeps three generations: BAK1 is the most recent
+      * backup, BAK2 the one before that, BAK3 the oldest kept.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO DSN-ITEM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+           SELECT BAK1-FILE ASSIGN TO DSN-BAK1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BAK1.
+           SELECT BAK2-FILE ASSIGN TO DSN-BAK2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BAK2.
+           SELECT BAK3-FILE ASSIGN TO DSN-BAK3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BAK3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       FD  BAK1-FILE.
+       01  BAK1-RECORD              PIC X(63).
+
+       FD  BAK2-FILE.
+       01  BAK2-RECORD              PIC X(63).
+
+       FD  BAK3-FILE.
+       01  BAK3-RECORD              PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-ITEM              PIC X(2).
+           05  FS-BAK1              PIC X(2).
+           05  FS-BAK2              PIC X(2).
+           05  FS-BAK3              PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-ITEM          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.IDX".
+           05 DSN-BAK1          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.BK1".
+           05 DSN-BAK2          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.BK2".
+           05 DSN-BAK3          PIC X(35)
+              VALUE "data/master_update/MASTER_ITEM.BK3".
+
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+       01  WS-COPIED-COUNT          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ROTATE-BAK2-TO-BAK3.
+           PERFORM ROTATE-BAK1-TO-BAK2.
+           PERFORM BACKUP-MASTER-TO-BAK1.
+           DISPLAY "GEN-BACKUP: MASTER RECORDS COPIED TO GENERATION "
+                   "BACKUP: " WS-COPIED-COUNT.
+           GOBACK.
+
+      * Oldest generation simply falls off -- BAK3 is overwritten by
+      * whatever BAK2 held before this run.
+       ROTATE-BAK2-TO-BAK3.
+           OPEN INPUT BAK2-FILE.
+           IF FS-BAK2 NOT = "00"
+               GO TO END-ROTATE-23
+           END-IF.
+           OPEN OUTPUT BAK3-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL IS-EOF
+               READ BAK2-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       WRITE BAK3-RECORD FROM BAK2-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE BAK3-FILE.
+       END-ROTATE-23.
+           CLOSE BAK2-FILE.
+
+       ROTATE-BAK1-TO-BAK2.
+           OPEN INPUT BAK1-FILE.
+           IF FS-BAK1 NOT = "00"
+               GO TO END-ROTATE-12
+           END-IF.
+           OPEN OUTPUT BAK2-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL IS-EOF
+               READ BAK1-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       WRITE BAK2-RECORD FROM BAK1-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE BAK2-FILE.
+       END-ROTATE-12.
+           CLOSE BAK1-FILE.
+
+       BACKUP-MASTER-TO-BAK1.
+           OPEN INPUT ITEM-MASTER-FILE.
+           IF FS-ITEM NOT = "00"
+               DISPLAY "GEN-BACKUP: NO MASTER FILE YET TO BACK UP."
+               GO TO END-BACKUP-MASTER
+           END-IF.
+           OPEN OUTPUT BAK1-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL IS-EOF
+               READ ITEM-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       WRITE BAK1-RECORD FROM IM-RECORD
+                       ADD 1 TO WS-COPIED-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE BAK1-FILE.
+       END-BACKUP-MASTER.
+           CLOSE ITEM-MASTER-FILE.
+
+       END PROGRAM GEN_BACKUP.

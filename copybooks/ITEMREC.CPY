@@ -0,0 +1,16 @@
+      *****************************************************************
+      * ITEMREC.CPY - item master record layout, shared by the
+      * master_update programs (CREATE_MASTER, INV_UPDATE, SALES_PROC
+      * and friends). Keyed on IM-ITEM-CODE.
+      *****************************************************************
+       01  IM-RECORD.
+           05  IM-ITEM-CODE             PIC X(8).
+           05  IM-ITEM-NAME             PIC X(20).
+           05  IM-STOCK-QTY             PIC S9(7)V99.
+           05  IM-UNIT-PRICE            PIC 9(7)V99.
+           05  IM-UNIT-COST             PIC 9(7)V99.
+           05  IM-ACTIVE-FLAG           PIC X VALUE 'Y'.
+               88  IM-IS-ACTIVE         VALUE 'Y'.
+               88  IM-IS-INACTIVE       VALUE 'N'.
+           05  IM-TAX-RATE              PIC 9(2)V99 VALUE 0.
+           05  IM-CURRENCY-CODE         PIC X(3) VALUE "USD".

@@ -1,6 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT01.
        AUTHOR. Jules.
+      *
+      * Sorts INPUT-SORT.DAT on a primary and secondary key. Records
+      * whose primary key is blank are rejected rather than sorted;
+      * once the sort is complete, adjacent records sharing the same
+      * primary key are reported to a duplicate-key log on the way out.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -9,6 +14,12 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "data/OUTPUT-SORT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "data/SORT01_REJ.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+           SELECT DUPLICATE-FILE ASSIGN TO "data/SORT01_DUP.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DUP.
            SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
       *
        DATA DIVISION.
@@ -18,19 +29,107 @@
       *
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD           PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-RECORD  PIC X(80).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RJ-MESSAGE          PIC X(40).
+
+       FD  DUPLICATE-FILE.
+       01  DUPLICATE-RECORD        PIC X(40).
       *
        SD  SORT-WORK-FILE.
        01  SORT-WORK-RECORD.
            05  SORT-KEY            PIC X(05).
-           05  SORT-DATA           PIC X(75).
+           05  SORT-SECONDARY-KEY  PIC X(05).
+           05  SORT-DATA           PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  FS-REJECT           PIC X(2).
+           05  FS-DUP              PIC X(2).
+
+       01  WS-INPUT-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-INPUT-DONE        VALUE 'Y'.
+       01  WS-SORT-EOF-FLAG         PIC X VALUE 'N'.
+           88  WS-SORT-DONE         VALUE 'Y'.
+       01  WS-FIRST-RECORD-FLAG     PIC X VALUE 'Y'.
+       01  WS-PREV-KEY              PIC X(5) VALUE SPACES.
+       01  WS-REJECT-COUNT          PIC 9(5) VALUE 0.
+       01  WS-DUP-COUNT             PIC 9(5) VALUE 0.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT REJECT-FILE.
            SORT SORT-WORK-FILE
-               ON ASCENDING KEY SORT-KEY
-               USING INPUT-FILE
-               GIVING OUTPUT-FILE.
+               ON ASCENDING KEY SORT-KEY SORT-SECONDARY-KEY
+               INPUT PROCEDURE IS VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS RETURN-AND-CHECK-DUPLICATES.
+           CLOSE REJECT-FILE.
+
+           DISPLAY "SORT01 TOTALS -- REJECTED: " WS-REJECT-COUNT
+                   " DUPLICATE KEYS: " WS-DUP-COUNT.
       *
            STOP RUN.
+
+      * Input validation: a blank primary sort key cannot be ordered
+      * meaningfully, so those records are logged to REJECT-FILE
+      * instead of being handed to the sort -- the same reject-file
+      * pattern used by REFORMAT01 and SUMM01.
+       VALIDATE-AND-RELEASE.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL WS-INPUT-DONE
+               READ INPUT-FILE
+                   AT END
+                       SET WS-INPUT-DONE TO TRUE
+                   NOT AT END
+                       IF INPUT-RECORD(1:5) = SPACES
+                           MOVE "Reject: primary sort key is blank."
+                               TO RJ-MESSAGE
+                           PERFORM WRITE-TO-REJECT
+                       ELSE
+                           MOVE INPUT-RECORD TO SORT-WORK-RECORD
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+       WRITE-TO-REJECT.
+           MOVE INPUT-RECORD TO RJ-ORIGINAL-RECORD.
+           WRITE REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+      * Duplicate-key detection relies on the sorted order RETURN
+      * hands back records in -- two records share a key only if they
+      * are adjacent once sorted, so a single previous-key comparison
+      * catches every duplicate.
+       RETURN-AND-CHECK-DUPLICATES.
+           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT DUPLICATE-FILE.
+           PERFORM UNTIL WS-SORT-DONE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-DONE TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-FOR-DUPLICATE
+                       MOVE SORT-WORK-RECORD TO OUTPUT-RECORD
+                       WRITE OUTPUT-RECORD
+               END-RETURN
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+           CLOSE DUPLICATE-FILE.
+
+       CHECK-FOR-DUPLICATE.
+           IF WS-FIRST-RECORD-FLAG = 'N' AND SORT-KEY = WS-PREV-KEY
+               MOVE SPACES TO DUPLICATE-RECORD
+               STRING "DUPLICATE KEY: " SORT-KEY
+                   DELIMITED BY SIZE INTO DUPLICATE-RECORD
+               WRITE DUPLICATE-RECORD
+               ADD 1 TO WS-DUP-COUNT
+           END-IF.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG.
+           MOVE SORT-KEY TO WS-PREV-KEY.
       *
        END PROGRAM SORT01.

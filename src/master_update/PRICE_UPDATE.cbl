@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE_UPDATE.
+       AUTHOR. Jules.
+      *
+      * Subprogram for the master update sample. It receives an item
+      * code and a new selling price, cost, tax rate, and currency
+      * code, then rewrites those fields on the indexed master file.
+      * Stock quantity is left alone -- that is INV_UPDATE's job.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO
+                   "data/master_update/MASTER_ITEM.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS FS-ITEM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+           COPY "ITEMREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  FS-ITEM                  PIC X(2).
+
+       LINKAGE SECTION.
+       01  LK-ITEM-CODE             PIC X(8).
+       01  LK-NEW-PRICE             PIC 9(7)V99.
+       01  LK-NEW-COST              PIC 9(7)V99.
+       01  LK-NEW-TAX-RATE          PIC 9(2)V99.
+       01  LK-NEW-CURRENCY          PIC X(3).
+      * LK-STATUS is returned to the caller:
+      *   "00" price/cost updated
+      *   "01" item code not found on the master file
+      *   "02" rewrite of the master record failed
+       01  LK-STATUS                PIC X(2).
+
+       PROCEDURE DIVISION USING LK-ITEM-CODE, LK-NEW-PRICE,
+               LK-NEW-COST, LK-NEW-TAX-RATE, LK-NEW-CURRENCY,
+               LK-STATUS.
+       MAIN-PROCEDURE.
+           MOVE "00" TO LK-STATUS.
+           OPEN I-O ITEM-MASTER-FILE.
+
+           IF FS-ITEM NOT = "00"
+               DISPLAY "SUB: ERROR OPENING MASTER FILE: " FS-ITEM
+               MOVE "01" TO LK-STATUS
+               GO TO END-PROGRAM
+           END-IF.
+
+           MOVE LK-ITEM-CODE TO IM-ITEM-CODE.
+
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "SUB: ITEM NOT FOUND. CODE: " LK-ITEM-CODE
+                           ", STATUS: " FS-ITEM
+                   MOVE "01" TO LK-STATUS
+                   GO TO END-UPDATE
+           END-READ.
+
+           MOVE LK-NEW-PRICE TO IM-UNIT-PRICE.
+           MOVE LK-NEW-COST TO IM-UNIT-COST.
+           MOVE LK-NEW-TAX-RATE TO IM-TAX-RATE.
+           MOVE LK-NEW-CURRENCY TO IM-CURRENCY-CODE.
+
+           REWRITE IM-RECORD
+               INVALID KEY
+                   DISPLAY "SUB: ERROR REWRITING RECORD. CODE: "
+                           LK-ITEM-CODE ", STATUS: " FS-ITEM
+                   MOVE "02" TO LK-STATUS
+           END-REWRITE.
+
+       END-UPDATE.
+           CLOSE ITEM-MASTER-FILE.
+
+       END-PROGRAM.
+           EXIT PROGRAM.
+
+       END PROGRAM PRICE_UPDATE.

@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-HIST.
+       AUTHOR. Jules.
+      *
+      * Utility for the master update sample. Splits SALES_HISTORY.DAT
+      * into records older than a cutoff date, which are compressed
+      * into one summarized line per item code/transaction date and
+      * appended to the archive file, and records on or after the
+      * cutoff, which are written to a retained file unchanged. The
+      * retained file is meant to replace SALES_HISTORY.DAT for the
+      * next run, the same way CREATE_MASTER's output replaces the
+      * item master.
+      *
+      * SALES_HISTORY.DAT now accumulates across daily runs (request
+      * 046) rather than being truncated, so without this archiving
+      * step it would grow without bound; request 048 adds the
+      * summarize step so the archive does not simply grow just as
+      * unbounded in the other file, one raw record at a time.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO DSN-HISTORY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORY.
+           SELECT ARCHIVE-FILE ASSIGN TO DSN-ARCHIVE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ARCHIVE.
+           SELECT RETAINED-FILE ASSIGN TO DSN-RETAINED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RETAINED.
+           SELECT CUTOFF-FILE ASSIGN TO DSN-CUTOFF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CUTOFF.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+           COPY "HISTORYREC.CPY".
+
+      * Each archive line is now a summarized item-code/date total
+      * rather than a copy of one raw history record, so that many
+      * detail records collapse into a single line once they age out.
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05  ARC-ITEM-CODE        PIC X(8).
+           05  ARC-TRAN-DATE        PIC 9(8).
+           05  ARC-NET-QTY          PIC S9(7)V99 SIGN IS LEADING
+                                     SEPARATE.
+           05  ARC-TOTAL-VALUE      PIC S9(9)V99 SIGN IS LEADING
+                                     SEPARATE.
+           05  ARC-REC-COUNT        PIC 9(5).
+
+       FD  RETAINED-FILE.
+       01  RETAINED-RECORD          PIC X(40).
+
+       FD  CUTOFF-FILE.
+       01  CUTOFF-RECORD            PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FS-HISTORY           PIC X(2).
+           05  FS-ARCHIVE           PIC X(2).
+           05  FS-RETAINED          PIC X(2).
+           05  FS-CUTOFF            PIC X(2).
+
+       01  DSN-FIELDS.
+           05 DSN-HISTORY       PIC X(36)
+              VALUE "data/master_update/SALES_HISTORY.DAT".
+           05 DSN-ARCHIVE       PIC X(37)
+              VALUE "data/master_update/SALES_HISTORY.ARC".
+           05 DSN-RETAINED      PIC X(37)
+              VALUE "data/master_update/SALES_HISTORY.RET".
+           05 DSN-CUTOFF        PIC X(38)
+              VALUE "data/master_update/ARCHIVE_CUTOFF.DAT".
+
+       01  WS-CUTOFF-DATE           PIC 9(8) VALUE 0.
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  IS-EOF               VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE 0.
+           05  WS-ARCHIVE-COUNT     PIC 9(7) VALUE 0.
+           05  WS-RETAINED-COUNT    PIC 9(7) VALUE 0.
+
+      * Aged records are summed into this table by item code and
+      * transaction date, the same find-or-add table technique
+      * SALES_PROC and DAYEND_RECON use, before one line per entry is
+      * written to the archive at the end of the run.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-COUNT     PIC 9(4) VALUE 0.
+           05  WS-SUMMARY-ENTRIES OCCURS 2000 TIMES
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-ITEM-CODE     PIC X(8).
+               10  WS-SUM-TRAN-DATE     PIC 9(8).
+               10  WS-SUM-NET-QTY       PIC S9(7)V99.
+               10  WS-SUM-TOTAL-VALUE   PIC S9(9)V99.
+               10  WS-SUM-REC-COUNT     PIC 9(5).
+
+       01  WS-SUMMARY-SEARCH-IDX    PIC 9(4).
+       01  WS-SUMMARY-FOUND-FLAG    PIC X VALUE 'N'.
+           88  SUMMARY-ENTRY-FOUND  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CUTOFF-DATE.
+
+           OPEN INPUT HISTORY-FILE.
+           IF FS-HISTORY NOT = "00"
+               DISPLAY "ERROR OPENING HISTORY FILE: " FS-HISTORY
+               GO TO END-PROGRAM
+           END-IF.
+
+           OPEN EXTEND ARCHIVE-FILE.
+           IF FS-ARCHIVE NOT = "00"
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+           OPEN OUTPUT RETAINED-FILE.
+
+           PERFORM UNTIL IS-EOF
+               READ HISTORY-FILE
+                   AT END
+                       SET IS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM SPLIT-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM VARYING WS-SUMMARY-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SUMMARY-SEARCH-IDX > WS-SUMMARY-COUNT
+               PERFORM WRITE-SUMMARY-LINE
+           END-PERFORM.
+
+           DISPLAY "ARCHIVE-HIST TOTALS -- READ: " WS-READ-COUNT
+                   " ARCHIVED: " WS-ARCHIVE-COUNT
+                   " RETAINED: " WS-RETAINED-COUNT
+                   " SUMMARY LINES: " WS-SUMMARY-COUNT.
+
+       END-PROGRAM.
+           CLOSE HISTORY-FILE ARCHIVE-FILE RETAINED-FILE.
+           STOP RUN.
+
+      * The cutoff file holds a single YYYYMMDD date. If it is
+      * missing, nothing is old enough to archive, which is the safe
+      * default for a utility that otherwise runs unattended.
+       READ-CUTOFF-DATE.
+           OPEN INPUT CUTOFF-FILE.
+           IF FS-CUTOFF = "00"
+               READ CUTOFF-FILE
+                   AT END
+                       MOVE 0 TO WS-CUTOFF-DATE
+                   NOT AT END
+                       MOVE CUTOFF-RECORD TO WS-CUTOFF-DATE
+               END-READ
+               CLOSE CUTOFF-FILE
+           ELSE
+               MOVE 0 TO WS-CUTOFF-DATE
+           END-IF.
+
+       SPLIT-RECORD.
+           IF HIST-TRAN-DATE < WS-CUTOFF-DATE
+               PERFORM ACCUMULATE-SUMMARY-ENTRY
+               ADD 1 TO WS-ARCHIVE-COUNT
+           ELSE
+               MOVE HISTORY-RECORD TO RETAINED-RECORD
+               WRITE RETAINED-RECORD
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
+
+       ACCUMULATE-SUMMARY-ENTRY.
+           MOVE 'N' TO WS-SUMMARY-FOUND-FLAG.
+           PERFORM VARYING WS-SUMMARY-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SUMMARY-SEARCH-IDX > WS-SUMMARY-COUNT
+               IF WS-SUM-ITEM-CODE(WS-SUMMARY-SEARCH-IDX) =
+                       HIST-ITEM-CODE
+                       AND WS-SUM-TRAN-DATE(WS-SUMMARY-SEARCH-IDX) =
+                       HIST-TRAN-DATE
+                   SET SUMMARY-ENTRY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT SUMMARY-ENTRY-FOUND
+               ADD 1 TO WS-SUMMARY-COUNT
+               MOVE WS-SUMMARY-COUNT TO WS-SUMMARY-SEARCH-IDX
+               MOVE HIST-ITEM-CODE TO
+                       WS-SUM-ITEM-CODE(WS-SUMMARY-SEARCH-IDX)
+               MOVE HIST-TRAN-DATE TO
+                       WS-SUM-TRAN-DATE(WS-SUMMARY-SEARCH-IDX)
+               MOVE 0 TO WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX)
+               MOVE 0 TO WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX)
+               MOVE 0 TO WS-SUM-REC-COUNT(WS-SUMMARY-SEARCH-IDX)
+           END-IF.
+
+      * A sale moves stock down, a return moves it back up -- the same
+      * net-change convention DAYEND_RECON uses, so a summarized
+      * archive line states the period's net stock impact rather than
+      * a plain sold-plus-returned quantity.
+           IF HIST-TRAN-TYPE = 'R'
+               COMPUTE WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX) =
+                       WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX) + HIST-QTY
+               COMPUTE WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX) =
+                       WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX)
+                       + HIST-EXT-VALUE
+           ELSE
+               COMPUTE WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX) =
+                       WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX) - HIST-QTY
+               COMPUTE WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX) =
+                       WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX)
+                       - HIST-EXT-VALUE
+           END-IF.
+           ADD 1 TO WS-SUM-REC-COUNT(WS-SUMMARY-SEARCH-IDX).
+
+       WRITE-SUMMARY-LINE.
+           MOVE WS-SUM-ITEM-CODE(WS-SUMMARY-SEARCH-IDX) TO
+                   ARC-ITEM-CODE.
+           MOVE WS-SUM-TRAN-DATE(WS-SUMMARY-SEARCH-IDX) TO
+                   ARC-TRAN-DATE.
+           MOVE WS-SUM-NET-QTY(WS-SUMMARY-SEARCH-IDX) TO ARC-NET-QTY.
+           MOVE WS-SUM-TOTAL-VALUE(WS-SUMMARY-SEARCH-IDX) TO
+                   ARC-TOTAL-VALUE.
+           MOVE WS-SUM-REC-COUNT(WS-SUMMARY-SEARCH-IDX) TO
+                   ARC-REC-COUNT.
+           WRITE ARCHIVE-RECORD.
+
+       END PROGRAM ARCHIVE-HIST.

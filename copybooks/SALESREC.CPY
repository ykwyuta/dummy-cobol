@@ -0,0 +1,14 @@
+      *****************************************************************
+      * SALESREC.CPY - daily sales detail record layout, shared by
+      * the master_update sales programs.
+      *****************************************************************
+       01  SD-RECORD.
+           05  SD-STORE-CODE            PIC X(4).
+           05  SD-ITEM-CODE             PIC X(8).
+      * SD-QTY carries 2 decimal places so weight-sold items (sold
+      * by the pound/kilo rather than by the unit) can be represented.
+           05  SD-QTY                   PIC S9(5)V99
+                                         SIGN IS LEADING SEPARATE.
+           05  SD-TRAN-TYPE             PIC X.
+               88  SD-IS-SALE           VALUE 'S'.
+               88  SD-IS-RETURN         VALUE 'R'.
